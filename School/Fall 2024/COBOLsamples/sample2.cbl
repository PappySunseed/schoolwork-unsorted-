@@ -9,24 +9,93 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PRINT-FILE       ASSIGN TO 'output2.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DEANSLIST-PARAM-FILE ASSIGN TO 'deanslist.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARAM-FILE-STATUS.
+           SELECT HONORS-FILE      ASSIGN TO 'honors.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MAJOR-SUMMARY-FILE ASSIGN TO 'major-summary.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REGISTRAR-EXTRACT-FILE
+               ASSIGN TO 'registrar-extract.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *shared job-run audit log, common to all four batch programs -
+      *see the copybook for the record layout
+           SELECT JOB-AUDIT-LOG-FILE ASSIGN TO 'job-audit-log.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  STUDENT-FILE
-           RECORD CONTAINS 43 CHARACTERS
+           RECORD CONTAINS 46 CHARACTERS
            DATA RECORD IS STUDENT-IN.
        01  STUDENT-IN.
            05  STU-NAME            PIC X(25).
            05  STU-CREDITS         PIC 9(3).
            05  STU-MAJOR           PIC X(15).
+           05  STU-GPA             PIC 9V99.
 
        FD  PRINT-FILE
            RECORD CONTAINS 80 CHARACTERS
            DATA RECORD IS PRINT-LINE.
        01  PRINT-LINE              PIC X(80).
 
+      *one credit-threshold/major pair per line; every line in the
+      *file is a separate Dean's List qualifying rule
+       FD  DEANSLIST-PARAM-FILE
+           RECORD CONTAINS 18 CHARACTERS
+           DATA RECORD IS DEANSLIST-PARAM-RECORD.
+       01  DEANSLIST-PARAM-RECORD.
+           05  PARAM-CREDIT-THRESHOLD PIC 9(3).
+           05  PARAM-MAJOR            PIC X(15).
+
+       FD  HONORS-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS HONORS-LINE.
+       01  HONORS-LINE              PIC X(80).
+
+       FD  MAJOR-SUMMARY-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS MAJOR-SUMMARY-OUT.
+       01  MAJOR-SUMMARY-OUT        PIC X(80).
+
+      *fixed-width feed for the registrar's import job - one record
+      *per student, Dean's List and honors status carried as flags
+      *rather than requiring the registrar's system to recompute them
+       FD  REGISTRAR-EXTRACT-FILE
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS REGISTRAR-EXTRACT-RECORD.
+       01  REGISTRAR-EXTRACT-RECORD.
+           05  RX-NAME              PIC X(25).
+           05  RX-CREDITS           PIC 9(3).
+           05  RX-MAJOR             PIC X(15).
+           05  RX-GPA               PIC 9V99.
+           05  RX-DEANSLIST-FLAG    PIC X(1).
+           05  RX-HONORS-TIER       PIC X(20).
+
+      *shared job-run audit log, common to all four batch programs -
+      *see the copybook for the record layout
+       FD  JOB-AUDIT-LOG-FILE
+           RECORD CONTAINS 181 CHARACTERS
+           DATA RECORD IS JOB-AUDIT-LOG-RECORD.
+           COPY AUDITLOG.
+
        WORKING-STORAGE SECTION.
        01  DATA-REMAINS-SWITCH     PIC X(2)      VALUE SPACES.
+       01  PARAM-FILE-STATUS       PIC XX.
+       01  PARAM-EOF-SWITCH        PIC X(2)      VALUE SPACES.
+
+      *Dean's List qualifying rules - defaults to the original
+      *110-credits/ENGINEERING rule if deanslist.txt is missing
+       01  DEANSLIST-TABLE.
+           05  DEANSLIST-ENTRY OCCURS 20 TIMES.
+               10  DL-THRESHOLD    PIC 9(3).
+               10  DL-MAJOR        PIC X(15).
+       01  DEANSLIST-COUNT         PIC 99        VALUE ZERO.
+       01  DEANSLIST-SEARCH-IDX    PIC 99.
+
+       01  ELIGIBLE-SWITCH         PIC X(3)      VALUE 'NO'.
+           88  IS-DEANSLIST-ELIGIBLE  VALUE 'YES'.
 
        01  HEADING-LINE.
            05  FILLER              PIC X(10)     VALUE SPACES.
@@ -38,30 +107,247 @@
            05  PRINT-NAME          PIC X(25).
            05  FILLER              PIC X(47)     VALUE SPACES.
 
+      *GPA cutoffs for the three honors tiers, high to low
+       01  HONORS-THRESHOLDS.
+           05  SUMMA-THRESHOLD     PIC 9V99      VALUE 3.90.
+           05  MAGNA-THRESHOLD     PIC 9V99      VALUE 3.70.
+           05  CUM-LAUDE-THRESHOLD PIC 9V99      VALUE 3.50.
+
+       01  HONORS-TIER             PIC X(20)     VALUE SPACES.
+
+       01  HONORS-HEADING-LINE.
+           05  FILLER              PIC X(10)     VALUE SPACES.
+           05  FILLER              PIC X(12)     VALUE 'STUDENT NAME'.
+           05  FILLER              PIC X(10)     VALUE SPACES.
+           05  FILLER              PIC X(11)     VALUE 'HONORS TIER'.
+           05  FILLER              PIC X(37)     VALUE SPACES.
+
+       01  HONORS-DETAIL-LINE.
+           05  FILLER              PIC X(8)      VALUE SPACES.
+           05  HONORS-NAME         PIC X(25).
+           05  FILLER              PIC X(2)      VALUE SPACES.
+           05  HONORS-TIER-OUT     PIC X(20).
+           05  FILLER              PIC X(25)     VALUE SPACES.
+
+      *one entry per distinct major seen this run, with a running
+      *count of students in that major
+       01  MAJOR-SUMMARY-COUNT      PIC 99        VALUE ZERO.
+       01  MAJOR-SUMMARY-SEARCH-IDX PIC 99.
+       01  MAJOR-SUMMARY-FOUND-SWITCH PIC XXX.
+
+       01  MAJOR-SUMMARY-TABLE.
+           05  MAJOR-SUMMARY-ENTRY OCCURS 20 TIMES.
+               10  MS-MAJOR         PIC X(15).
+               10  MS-STUDENT-COUNT PIC 9(3).
+
+       01  MAJOR-SUMMARY-HEADING.
+           05  FILLER              PIC X(10)     VALUE SPACES.
+           05  FILLER              PIC X(5)      VALUE 'MAJOR'.
+           05  FILLER              PIC X(25)     VALUE SPACES.
+           05  FILLER              PIC X(5)      VALUE 'COUNT'.
+           05  FILLER              PIC X(35)     VALUE SPACES.
+
+       01  MAJOR-SUMMARY-LINE.
+           05  FILLER              PIC X(10)     VALUE SPACES.
+           05  MS-MAJOR-OUT         PIC X(15).
+           05  FILLER              PIC X(15)     VALUE SPACES.
+           05  MS-COUNT-OUT         PIC ZZ9.
+           05  FILLER              PIC X(37)     VALUE SPACES.
+
+      *running totals for the shared job-run audit log, logged once
+      *the whole run is finished
+       01  JOB-INPUT-COUNT          PIC 9(7)      VALUE ZERO.
+       01  JOB-DEANSLIST-COUNT      PIC 9(7)      VALUE ZERO.
+       01  JOB-HONORS-COUNT         PIC 9(7)      VALUE ZERO.
+       01  JOB-START-TIME           PIC 9(8).
+
        PROCEDURE DIVISION.
        PREPARE-SENIOR-REPORT.
+           ACCEPT JOB-START-TIME FROM TIME.
+           PERFORM READ-DEANSLIST-PARAMS.
            OPEN INPUT  STUDENT-FILE
-                OUTPUT PRINT-FILE.
+                OUTPUT PRINT-FILE
+                OUTPUT HONORS-FILE
+                OUTPUT REGISTRAR-EXTRACT-FILE.
            READ STUDENT-FILE
                 AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
            END-READ.
            PERFORM WRITE-HEADING-LINE.
+           PERFORM WRITE-HONORS-HEADING-LINE.
            PERFORM PROCESS-RECORDS
                 UNTIL DATA-REMAINS-SWITCH = 'NO'.
            CLOSE STUDENT-FILE
-                 PRINT-FILE.
+                 PRINT-FILE
+                 HONORS-FILE
+                 REGISTRAR-EXTRACT-FILE.
+           PERFORM WRITE-MAJOR-SUMMARY-REPORT.
+           PERFORM WRITE-JOB-AUDIT-LOG-ENTRY.
            STOP RUN.
 
+      *loads the Dean's List qualifying rules from deanslist.txt; if
+      *the file isn't there, keeps the original hardcoded rule so the
+      *report behaves the same as it always did
+       READ-DEANSLIST-PARAMS.
+           MOVE 110 TO DL-THRESHOLD(1).
+           MOVE 'ENGINEERING' TO DL-MAJOR(1).
+           MOVE 1 TO DEANSLIST-COUNT.
+
+           OPEN INPUT DEANSLIST-PARAM-FILE.
+           IF PARAM-FILE-STATUS = '00'
+               MOVE ZERO TO DEANSLIST-COUNT
+               PERFORM LOAD-DEANSLIST-ENTRY
+                   UNTIL PARAM-EOF-SWITCH = 'NO'
+               CLOSE DEANSLIST-PARAM-FILE
+           END-IF.
+
+       LOAD-DEANSLIST-ENTRY.
+           READ DEANSLIST-PARAM-FILE
+               AT END MOVE 'NO' TO PARAM-EOF-SWITCH
+               NOT AT END
+                   IF DEANSLIST-COUNT IS LESS THAN 20
+                       ADD 1 TO DEANSLIST-COUNT
+                       MOVE PARAM-CREDIT-THRESHOLD
+                           TO DL-THRESHOLD(DEANSLIST-COUNT)
+                       MOVE PARAM-MAJOR TO DL-MAJOR(DEANSLIST-COUNT)
+                   END-IF
+           END-READ.
+
        WRITE-HEADING-LINE.
            MOVE HEADING-LINE TO PRINT-LINE.
            WRITE PRINT-LINE.
 
+       WRITE-HONORS-HEADING-LINE.
+           MOVE HONORS-HEADING-LINE TO HONORS-LINE.
+           WRITE HONORS-LINE.
+
+      *classifies a student into an honors tier by GPA alone, with no
+      *credits/major requirement; students below CUM-LAUDE-THRESHOLD
+      *don't appear in honors.txt at all
+       CHECK-HONORS-TIER.
+           EVALUATE TRUE
+               WHEN STU-GPA >= SUMMA-THRESHOLD
+                   MOVE 'SUMMA CUM LAUDE' TO HONORS-TIER
+                   PERFORM WRITE-HONORS-LINE
+                   ADD 1 TO JOB-HONORS-COUNT
+               WHEN STU-GPA >= MAGNA-THRESHOLD
+                   MOVE 'MAGNA CUM LAUDE' TO HONORS-TIER
+                   PERFORM WRITE-HONORS-LINE
+                   ADD 1 TO JOB-HONORS-COUNT
+               WHEN STU-GPA >= CUM-LAUDE-THRESHOLD
+                   MOVE 'CUM LAUDE' TO HONORS-TIER
+                   PERFORM WRITE-HONORS-LINE
+                   ADD 1 TO JOB-HONORS-COUNT
+               WHEN OTHER
+                   MOVE SPACES TO HONORS-TIER
+           END-EVALUATE.
+
+       WRITE-HONORS-LINE.
+           MOVE STU-NAME TO HONORS-NAME.
+           MOVE HONORS-TIER TO HONORS-TIER-OUT.
+           MOVE HONORS-DETAIL-LINE TO HONORS-LINE.
+           WRITE HONORS-LINE.
+
+      *a student qualifies if their credits and major match any one
+      *of the rules loaded from deanslist.txt
+       CHECK-DEANSLIST-ELIGIBLE.
+           MOVE 'NO' TO ELIGIBLE-SWITCH.
+           PERFORM VARYING DEANSLIST-SEARCH-IDX FROM 1 BY 1
+               UNTIL DEANSLIST-SEARCH-IDX > DEANSLIST-COUNT
+               IF STU-CREDITS > DL-THRESHOLD(DEANSLIST-SEARCH-IDX)
+                  AND STU-MAJOR = DL-MAJOR(DEANSLIST-SEARCH-IDX)
+                   MOVE 'YES' TO ELIGIBLE-SWITCH
+               END-IF
+           END-PERFORM.
+
+      *tallies how many students appear under each major this run;
+      *follows the same OCCURS-table/PERFORM VARYING lookup pattern
+      *COMMISSION-VALIDATION's UPDATE-SUMMARY uses
+       UPDATE-MAJOR-SUMMARY.
+           MOVE 'NO' TO MAJOR-SUMMARY-FOUND-SWITCH.
+           PERFORM VARYING MAJOR-SUMMARY-SEARCH-IDX FROM 1 BY 1
+               UNTIL MAJOR-SUMMARY-SEARCH-IDX > MAJOR-SUMMARY-COUNT
+               IF MS-MAJOR(MAJOR-SUMMARY-SEARCH-IDX) = STU-MAJOR
+                   ADD 1 TO MS-STUDENT-COUNT(MAJOR-SUMMARY-SEARCH-IDX)
+                   MOVE 'YES' TO MAJOR-SUMMARY-FOUND-SWITCH
+               END-IF
+           END-PERFORM.
+
+           IF MAJOR-SUMMARY-FOUND-SWITCH IS EQUAL TO 'NO'
+              AND MAJOR-SUMMARY-COUNT IS LESS THAN 20
+               ADD 1 TO MAJOR-SUMMARY-COUNT
+               MOVE STU-MAJOR TO MS-MAJOR(MAJOR-SUMMARY-COUNT)
+               MOVE 1 TO MS-STUDENT-COUNT(MAJOR-SUMMARY-COUNT)
+           END-IF.
+
+       WRITE-MAJOR-SUMMARY-REPORT.
+           OPEN OUTPUT MAJOR-SUMMARY-FILE.
+           MOVE MAJOR-SUMMARY-HEADING TO MAJOR-SUMMARY-OUT.
+           WRITE MAJOR-SUMMARY-OUT.
+
+           PERFORM VARYING MAJOR-SUMMARY-SEARCH-IDX FROM 1 BY 1
+               UNTIL MAJOR-SUMMARY-SEARCH-IDX > MAJOR-SUMMARY-COUNT
+               MOVE MS-MAJOR(MAJOR-SUMMARY-SEARCH-IDX) TO MS-MAJOR-OUT
+               MOVE MS-STUDENT-COUNT(MAJOR-SUMMARY-SEARCH-IDX)
+                   TO MS-COUNT-OUT
+               MOVE MAJOR-SUMMARY-LINE TO MAJOR-SUMMARY-OUT
+               WRITE MAJOR-SUMMARY-OUT
+           END-PERFORM.
+
+           CLOSE MAJOR-SUMMARY-FILE.
+
+      *one line per student for the registrar's import job, carrying
+      *the Dean's List and honors determinations already made above
+       WRITE-REGISTRAR-EXTRACT.
+           MOVE STU-NAME TO RX-NAME.
+           MOVE STU-CREDITS TO RX-CREDITS.
+           MOVE STU-MAJOR TO RX-MAJOR.
+           MOVE STU-GPA TO RX-GPA.
+           IF IS-DEANSLIST-ELIGIBLE
+               MOVE 'Y' TO RX-DEANSLIST-FLAG
+           ELSE
+               MOVE 'N' TO RX-DEANSLIST-FLAG
+           END-IF.
+           MOVE HONORS-TIER TO RX-HONORS-TIER.
+           WRITE REGISTRAR-EXTRACT-RECORD.
+
        PROCESS-RECORDS.
-           IF STU-CREDITS > 110 AND STU-MAJOR = 'ENGINEERING'
+           ADD 1 TO JOB-INPUT-COUNT.
+           PERFORM CHECK-DEANSLIST-ELIGIBLE.
+           IF IS-DEANSLIST-ELIGIBLE
                MOVE STU-NAME TO PRINT-NAME
                MOVE DETAIL-LINE TO PRINT-LINE
                WRITE PRINT-LINE
+               ADD 1 TO JOB-DEANSLIST-COUNT
            END-IF.
+           PERFORM CHECK-HONORS-TIER.
+           PERFORM UPDATE-MAJOR-SUMMARY.
+           PERFORM WRITE-REGISTRAR-EXTRACT.
            READ STUDENT-FILE
                AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
-           END-READ.
\ No newline at end of file
+           END-READ.
+
+      *appends one line to the audit log shared by all four batch
+      *programs, summarizing this run
+       WRITE-JOB-AUDIT-LOG-ENTRY.
+           MOVE 'SENIOR' TO AUDIT-PROGRAM-NAME.
+           ACCEPT AUDIT-RUN-DATE FROM DATE.
+           MOVE JOB-START-TIME TO AUDIT-START-TIME.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           MOVE JOB-INPUT-COUNT TO AUDIT-INPUT-COUNT.
+
+           MOVE 'DEANS-LIST'      TO AUDIT-OUTPUT-LABEL(1).
+           MOVE JOB-DEANSLIST-COUNT TO AUDIT-OUTPUT-COUNT(1).
+           MOVE 'HONORS'          TO AUDIT-OUTPUT-LABEL(2).
+           MOVE JOB-HONORS-COUNT  TO AUDIT-OUTPUT-COUNT(2).
+           MOVE 'MAJOR-SUMMARY'   TO AUDIT-OUTPUT-LABEL(3).
+           MOVE MAJOR-SUMMARY-COUNT TO AUDIT-OUTPUT-COUNT(3).
+           MOVE 'REGISTRAR-EXTRACT' TO AUDIT-OUTPUT-LABEL(4).
+           MOVE JOB-INPUT-COUNT   TO AUDIT-OUTPUT-COUNT(4).
+           MOVE SPACES            TO AUDIT-OUTPUT-LABEL(5)
+                                      AUDIT-OUTPUT-LABEL(6).
+           MOVE ZERO              TO AUDIT-OUTPUT-COUNT(5)
+                                      AUDIT-OUTPUT-COUNT(6).
+
+           OPEN EXTEND JOB-AUDIT-LOG-FILE.
+           WRITE JOB-AUDIT-LOG-RECORD.
+           CLOSE JOB-AUDIT-LOG-FILE.
