@@ -12,11 +12,28 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-           SELECT INPUT-FILE     ASSIGN TO 'input.txt'
+      *file names below are picked up at run time from ROUTE-INPUT-NAME
+      *etc so one route night can process many routes without
+      *re-invoking the program for each one - see PROCESS-ROUTE-LIST
+           SELECT INPUT-FILE     ASSIGN TO ROUTE-INPUT-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT GOOD-REPORT       ASSIGN TO 'good.txt'
+           SELECT GOOD-REPORT       ASSIGN TO ROUTE-GOOD-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT BAD-REPORT       ASSIGN TO 'bad.txt'
+           SELECT BAD-REPORT       ASSIGN TO ROUTE-BAD-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TAMPER-REPORT    ASSIGN TO ROUTE-TAMPER-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GOOD-REPORT-CSV  ASSIGN TO ROUTE-CSV-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-HISTORY-FILE ASSIGN TO 'custhist.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-ACC-NUMBER
+               FILE STATUS IS HIST-FILE-STATUS.
+           SELECT ROUTE-CONTROL-FILE ASSIGN TO 'routes.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ROUTE-FILE-STATUS.
+           SELECT JOB-AUDIT-LOG-FILE ASSIGN TO 'job-audit-log.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -44,8 +61,64 @@
            DATA RECORD IS GOOD-OUT.
        01  GOOD-OUT     PIC X(80).
 
+       FD  TAMPER-REPORT
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS TAMPER-OUT.
+       01  TAMPER-OUT   PIC X(80).
+
+       FD  GOOD-REPORT-CSV
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS GOOD-OUT-CSV.
+       01  GOOD-OUT-CSV PIC X(80).
+
+      *per-account usage from the prior run, so this run can flag an
+      *account whose usage is wildly outside its own history
+       FD  CUSTOMER-HISTORY-FILE
+           DATA RECORD IS HIST-RECORD.
+       01  HIST-RECORD.
+           05 HIST-ACC-NUMBER    PIC X(6).
+           05 HIST-LAST-UNITS    PIC 9(10).
+
+      *one line per route to process this run - ROUTE-ID followed by
+      *that route's input file name, separated by a space
+       FD  ROUTE-CONTROL-FILE
+           RECORD CONTAINS 50 CHARACTERS
+           DATA RECORD IS ROUTE-LIST-RECORD.
+       01  ROUTE-LIST-RECORD   PIC X(50).
+
+      *shared job-run audit log, common to all four batch programs -
+      *see the copybook for the record layout
+       FD  JOB-AUDIT-LOG-FILE
+           RECORD CONTAINS 181 CHARACTERS
+           DATA RECORD IS JOB-AUDIT-LOG-RECORD.
+           COPY AUDITLOG.
+
        WORKING-STORAGE SECTION.
        01  EOF-SWITCH      PIC XXX  VALUE SPACES.
+       01  HIST-FILE-STATUS   PIC XX.
+       01  HIST-STATUS-SWITCH PIC X(3).
+
+       01  ROUTE-FILE-STATUS  PIC XX.
+       01  ROUTE-EOF-SWITCH   PIC XXX VALUE SPACES.
+       01  ROUTE-ENTRY-COUNT  PIC 9(3) VALUE ZERO.
+
+       01  ROUTE-ID             PIC X(10).
+       01  ROUTE-INPUT-FILE-NAME PIC X(30).
+
+      *dynamic file-name fields that the FILE-CONTROL entries above
+      *are assigned to - filled in per route by PROCESS-ROUTE-LIST
+       01  ROUTE-INPUT-NAME    PIC X(30) VALUE 'input.txt'.
+       01  ROUTE-GOOD-NAME     PIC X(30) VALUE 'good.txt'.
+       01  ROUTE-BAD-NAME      PIC X(30) VALUE 'bad.txt'.
+       01  ROUTE-TAMPER-NAME   PIC X(30) VALUE 'tamper.txt'.
+       01  ROUTE-CSV-NAME      PIC X(30) VALUE 'good.csv'.
+
+      *a current reading that is not close to zero yet still falls
+      *below the previous reading does not look like a genuine
+      *single-meter rollover - it looks like tampering or a swapped
+      *meter, so anything above this limit gets flagged instead of
+      *billed
+       01  MAX-PLAUSIBLE-ROLLOVER   PIC 9(10) VALUE 0000000999.
 
 
 
@@ -61,6 +134,21 @@
            05 PRINT-PREV-READING2      PIC X(19).
            05 PRINT-CURR-READING2      PIC X(10).
 
+       01  TAMPER-HEADING.
+           05 FILLER   PIC X(14)   VALUE 'ACCOUNT-NUMBER'.
+           05 FILLER   PIC XXX     VALUE ALL '_'.
+           05 FILLER   PIC X(16)   VALUE 'PREVIOUS-READING'.
+           05 FILLER   PIC XXX     VALUE ALL '_'.
+           05 FILLER   PIC X(15)   VALUE 'CURRENT-READING'.
+           05 FILLER   PIC X(1)    VALUE SPACE.
+           05 FILLER   PIC X(6)    VALUE 'REASON'.
+
+        01 TAMPER-LINE.
+           05 PRINT-ACC3               PIC X(17).
+           05 PRINT-PREV-READING3      PIC X(19).
+           05 PRINT-CURR-READING3      PIC X(10).
+           05 PRINT-TAMPER-REASON      PIC X(30).
+
        01  GOOD-HEADING.
            05 FILLER   PIC X(9)   VALUE 'LAST-NAME'.
            05 FILLER   PIC XXXXX     VALUE ALL '_'.
@@ -71,6 +159,8 @@
            05 FILLER   PIC X(7)   VALUE 'ADDRESS'.
            05 FILLER   PIC X(9)     VALUE ALL '_'.
            05 FILLER   PIC X(10)   VALUE 'UNITS-USED'.
+           05 FILLER   PIC X(1)     VALUE SPACE.
+           05 FILLER   PIC X(6)   VALUE 'CHARGE'.
 
         01 GOOD-LINE.
            05 PRINT-LAST       PIC X(14).
@@ -78,6 +168,7 @@
            05 PRINT-ACC        PIC X(17).
            05 PRINT-ADDRESS    PIC X(16).
            05 PRINT-UNITS      PIC 9(10).
+           05 PRINT-CHARGE     PIC Z(5)9.99.
 
        01  STRING-TO-NUM.
            05 CURRENT-TEMP      PIC X(10) VALUE ALL '0'.
@@ -85,14 +176,190 @@
            05 PREV-TEMP         PIC X(10)    VALUE ALL '0'.
            05 PREV-TO-NUM      REDEFINES PREV-TEMP PIC 9(10).
 
+      *tiered billing rate schedule - first tier covers typical
+      *residential usage, everything above bills at the higher tier
+       01  BILLING-RATES.
+           05 TIER-ONE-LIMIT    PIC 9(5)    VALUE 00500.
+           05 TIER-ONE-RATE     PIC 9V999   VALUE 0.120.
+           05 TIER-TWO-RATE     PIC 9V999   VALUE 0.180.
+
+       01  CHARGE-WORK.
+           05 TIER-ONE-UNITS    PIC 9(10).
+           05 TIER-TWO-UNITS    PIC 9(10).
+           05 ACCOUNT-CHARGE    PIC 9(7)V99.
+
+       01  CSV-HEADING       PIC X(80) VALUE
+      -    'LAST-NAME,FIRST-NAME,ACC-NUMBER,ADDRESS,UNITS-USED,CHARGE'.
+
+       01  CSV-CHARGE-EDIT   PIC Z(5)9.99.
+
+      *control counts carried forward to the trailer record on each
+      *output file so operations can confirm a run completed cleanly
+       01  CONTROL-COUNTS.
+           05 GOOD-COUNT         PIC 9(7)     VALUE ZERO.
+           05 BAD-COUNT          PIC 9(7)     VALUE ZERO.
+           05 TAMPER-COUNT       PIC 9(7)     VALUE ZERO.
+           05 TOTAL-UNITS-BILLED PIC 9(10)    VALUE ZERO.
+
+       01  GOOD-TRAILER.
+           05 FILLER             PIC X(15)   VALUE '*** TRAILER ***'.
+           05 FILLER             PIC X(8)    VALUE ' RECORDS'.
+           05 TRAIL-GOOD-COUNT   PIC Z(6)9.
+           05 FILLER             PIC X(13)   VALUE ' TOTAL-UNITS '.
+           05 TRAIL-TOTAL-UNITS  PIC Z(9)9.
+
+       01  BAD-TRAILER.
+           05 FILLER             PIC X(15)   VALUE '*** TRAILER ***'.
+           05 FILLER             PIC X(8)    VALUE ' RECORDS'.
+           05 TRAIL-BAD-COUNT    PIC Z(6)9.
+
+       01  TAMPER-TRAILER.
+           05 FILLER             PIC X(15)   VALUE '*** TRAILER ***'.
+           05 FILLER             PIC X(8)    VALUE ' RECORDS'.
+           05 TRAIL-TAMPER-COUNT PIC Z(6)9.
+
+       01  CSV-TRAILER.
+           05 FILLER             PIC X(15)   VALUE '*** TRAILER ***'.
+           05 FILLER             PIC X(8)    VALUE ' RECORDS'.
+           05 TRAIL-CSV-GOOD-COUNT   PIC Z(6)9.
+           05 FILLER             PIC X(13)   VALUE ' TOTAL-UNITS '.
+           05 TRAIL-CSV-TOTAL-UNITS  PIC Z(9)9.
+
+      *running totals across every route processed this run, logged
+      *to job-audit-log.txt once the whole run is finished
+       01  JOB-INPUT-COUNT       PIC 9(7)     VALUE ZERO.
+       01  JOB-GOOD-COUNT        PIC 9(7)     VALUE ZERO.
+       01  JOB-BAD-COUNT         PIC 9(7)     VALUE ZERO.
+       01  JOB-TAMPER-COUNT      PIC 9(7)     VALUE ZERO.
+       01  JOB-START-TIME        PIC 9(8).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Program starting...".
+           ACCEPT JOB-START-TIME FROM TIME.
+
+      *the history file is shared across every route in the batch, so
+      *it is opened once here rather than per route - it may not
+      *exist yet on the very first run
+           OPEN I-O CUSTOMER-HISTORY-FILE.
+           IF HIST-FILE-STATUS IS EQUAL TO '35'
+               OPEN OUTPUT CUSTOMER-HISTORY-FILE
+               CLOSE CUSTOMER-HISTORY-FILE
+               OPEN I-O CUSTOMER-HISTORY-FILE
+           END-IF.
+
+           PERFORM PROCESS-ROUTE-LIST.
+
+           CLOSE CUSTOMER-HISTORY-FILE.
+           PERFORM WRITE-JOB-AUDIT-LOG-ENTRY.
+           DISPLAY "program complete.".
+           STOP RUN.
+
+      *appends one line to the audit log shared by all four batch
+      *programs, summarizing this whole run (every route processed)
+       WRITE-JOB-AUDIT-LOG-ENTRY.
+           MOVE 'ELECTRIC-REPORTS' TO AUDIT-PROGRAM-NAME.
+           ACCEPT AUDIT-RUN-DATE FROM DATE.
+           MOVE JOB-START-TIME TO AUDIT-START-TIME.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           MOVE JOB-INPUT-COUNT TO AUDIT-INPUT-COUNT.
+
+           MOVE 'GOOD-REPORT'    TO AUDIT-OUTPUT-LABEL(1).
+           MOVE JOB-GOOD-COUNT   TO AUDIT-OUTPUT-COUNT(1).
+           MOVE 'BAD-REPORT'     TO AUDIT-OUTPUT-LABEL(2).
+           MOVE JOB-BAD-COUNT    TO AUDIT-OUTPUT-COUNT(2).
+           MOVE 'TAMPER-REPORT'  TO AUDIT-OUTPUT-LABEL(3).
+           MOVE JOB-TAMPER-COUNT TO AUDIT-OUTPUT-COUNT(3).
+           MOVE SPACES           TO AUDIT-OUTPUT-LABEL(4)
+                                     AUDIT-OUTPUT-LABEL(5)
+                                     AUDIT-OUTPUT-LABEL(6).
+           MOVE ZERO             TO AUDIT-OUTPUT-COUNT(4)
+                                     AUDIT-OUTPUT-COUNT(5)
+                                     AUDIT-OUTPUT-COUNT(6).
+
+           OPEN EXTEND JOB-AUDIT-LOG-FILE.
+           WRITE JOB-AUDIT-LOG-RECORD.
+           CLOSE JOB-AUDIT-LOG-FILE.
+
+      *reads routes.txt, a list of routes to process this run, and
+      *runs one good/bad/tamper report set per route so route night
+      *doesn't mean a separate manual invocation per route - if there
+      *is no route list, falls back to a single default run
+       PROCESS-ROUTE-LIST.
+           OPEN INPUT ROUTE-CONTROL-FILE.
+           IF ROUTE-FILE-STATUS IS NOT EQUAL TO '00'
+               PERFORM RUN-DEFAULT-ROUTE
+           ELSE
+               READ ROUTE-CONTROL-FILE
+                   AT END MOVE 'YES' TO ROUTE-EOF-SWITCH
+               END-READ
+               PERFORM PROCESS-ONE-ROUTE-ENTRY
+                   UNTIL ROUTE-EOF-SWITCH = 'YES'
+               CLOSE ROUTE-CONTROL-FILE
+               IF ROUTE-ENTRY-COUNT IS EQUAL TO ZERO
+                   PERFORM RUN-DEFAULT-ROUTE
+               END-IF
+           END-IF.
+
+      *parses one "route-id input-file-name" line and runs that route
+       PROCESS-ONE-ROUTE-ENTRY.
+           UNSTRING ROUTE-LIST-RECORD DELIMITED BY SPACE
+               INTO ROUTE-ID ROUTE-INPUT-FILE-NAME
+           END-UNSTRING.
+
+           ADD 1 TO ROUTE-ENTRY-COUNT.
+
+           MOVE ROUTE-INPUT-FILE-NAME TO ROUTE-INPUT-NAME.
+           STRING 'good-'      DELIMITED BY SIZE
+                  FUNCTION TRIM(ROUTE-ID) DELIMITED BY SIZE
+                  '.txt'       DELIMITED BY SIZE
+                  INTO ROUTE-GOOD-NAME
+           END-STRING.
+           STRING 'bad-'       DELIMITED BY SIZE
+                  FUNCTION TRIM(ROUTE-ID) DELIMITED BY SIZE
+                  '.txt'       DELIMITED BY SIZE
+                  INTO ROUTE-BAD-NAME
+           END-STRING.
+           STRING 'tamper-'    DELIMITED BY SIZE
+                  FUNCTION TRIM(ROUTE-ID) DELIMITED BY SIZE
+                  '.txt'       DELIMITED BY SIZE
+                  INTO ROUTE-TAMPER-NAME
+           END-STRING.
+           STRING 'good-'      DELIMITED BY SIZE
+                  FUNCTION TRIM(ROUTE-ID) DELIMITED BY SIZE
+                  '.csv'       DELIMITED BY SIZE
+                  INTO ROUTE-CSV-NAME
+           END-STRING.
+
+           DISPLAY 'Processing route: ' ROUTE-ID ' ' ROUTE-INPUT-NAME.
+           PERFORM RUN-ONE-ROUTE.
+
+           READ ROUTE-CONTROL-FILE
+               AT END MOVE 'YES' TO ROUTE-EOF-SWITCH
+           END-READ.
+
+      *no routes.txt present (or it was empty) - process the
+      *traditional single input.txt/good.txt/bad.txt file set
+       RUN-DEFAULT-ROUTE.
+           MOVE 'input.txt' TO ROUTE-INPUT-NAME.
+           MOVE 'good.txt' TO ROUTE-GOOD-NAME.
+           MOVE 'bad.txt' TO ROUTE-BAD-NAME.
+           MOVE 'tamper.txt' TO ROUTE-TAMPER-NAME.
+           MOVE 'good.csv' TO ROUTE-CSV-NAME.
+           PERFORM RUN-ONE-ROUTE.
+
+      *runs a full good/bad/tamper/csv report cycle against whichever
+      *file names are currently in ROUTE-INPUT-NAME etc
+       RUN-ONE-ROUTE.
+           MOVE SPACES TO EOF-SWITCH.
+           MOVE ZERO TO GOOD-COUNT BAD-COUNT TAMPER-COUNT
+                        TOTAL-UNITS-BILLED.
 
-      *write headings & open files
            OPEN INPUT INPUT-FILE
                 OUTPUT GOOD-REPORT
-                OUTPUT BAD-REPORT.
+                OUTPUT BAD-REPORT
+                OUTPUT TAMPER-REPORT
+                OUTPUT GOOD-REPORT-CSV.
 
            DISPLAY "EOF-SWITCH before READ: " EOF-SWITCH.
            READ INPUT-FILE
@@ -109,6 +376,12 @@
            MOVE BAD-HEADING TO BAD-OUT.
            WRITE BAD-OUT.
 
+           MOVE TAMPER-HEADING TO TAMPER-OUT.
+           WRITE TAMPER-OUT.
+
+           MOVE CSV-HEADING TO GOOD-OUT-CSV.
+           WRITE GOOD-OUT-CSV.
+
            DISPLAY "Headings created".
 
       *process the input file
@@ -118,18 +391,41 @@
                UNTIL EOF-SWITCH = 'YES'.
 
            DISPLAY "Data sorted".
-      *wrapping up, closing files
+
+      *write trailer records so operations can confirm the run
+      *completed and tally what was billed
+           MOVE GOOD-COUNT TO TRAIL-GOOD-COUNT.
+           MOVE TOTAL-UNITS-BILLED TO TRAIL-TOTAL-UNITS.
+           MOVE GOOD-TRAILER TO GOOD-OUT.
+           WRITE GOOD-OUT.
+
+           MOVE BAD-COUNT TO TRAIL-BAD-COUNT.
+           MOVE BAD-TRAILER TO BAD-OUT.
+           WRITE BAD-OUT.
+
+           MOVE TAMPER-COUNT TO TRAIL-TAMPER-COUNT.
+           MOVE TAMPER-TRAILER TO TAMPER-OUT.
+           WRITE TAMPER-OUT.
+
+           MOVE GOOD-COUNT TO TRAIL-CSV-GOOD-COUNT.
+           MOVE TOTAL-UNITS-BILLED TO TRAIL-CSV-TOTAL-UNITS.
+           MOVE CSV-TRAILER TO GOOD-OUT-CSV.
+           WRITE GOOD-OUT-CSV.
+
+      *wrapping up, closing this route's files (history file stays
+      *open across routes)
            CLOSE   GOOD-REPORT
                    INPUT-FILE
-                   BAD-REPORT.
-           DISPLAY "program complete.".
-           STOP RUN.
+                   BAD-REPORT
+                   TAMPER-REPORT
+                   GOOD-REPORT-CSV.
 
 
 
 
       *reads input file and places data in good or bad REPORT
        PROCESS-INPUT.
+           ADD 1 TO JOB-INPUT-COUNT.
            PERFORM DATA-CHECK.
 
            DISPLAY "EOF-SWITCH before READ: " EOF-SWITCH.
@@ -150,7 +446,7 @@
                    DISPLAY 'checking input: ' CURRENT-READING
                    IF CURRENT-READING IS NUMERIC
                        DISPLAY CURRENT-READING 'Is numeric'
-                       PERFORM WRITE-GOOD
+                       PERFORM CHECK-FOR-TAMPERING
                    ELSE
                        PERFORM WRITE-BAD
                    END-IF
@@ -163,6 +459,56 @@
 
 
 
+      *a current reading below the previous reading is normally a
+      *meter rollover, but if the drop is bigger than a single meter
+      *could plausibly roll over it gets routed to TAMPER-REPORT
+      *instead of being billed as-is
+       CHECK-FOR-TAMPERING.
+           MOVE CURRENT-READING TO CURRENT-TEMP.
+           MOVE PREV-READING TO PREV-TEMP.
+
+           MOVE FUNCTION NUMVAL(CURRENT-TEMP) TO CURRENT-TO-NUM.
+           MOVE FUNCTION NUMVAL(PREV-TEMP) TO PREV-TO-NUM.
+
+           IF CURRENT-TO-NUM IS LESS THAN PREV-TO-NUM
+              AND CURRENT-TO-NUM IS GREATER THAN MAX-PLAUSIBLE-ROLLOVER
+               MOVE 'POSSIBLE METER TAMPERING' TO PRINT-TAMPER-REASON
+               PERFORM WRITE-TAMPER
+           ELSE
+               PERFORM CHECK-USAGE-HISTORY
+           END-IF.
+
+      *compares this run's usage against the account's own usage
+      *history and flags it instead of billing it if it is wildly
+      *out of line with what that account normally uses
+       CHECK-USAGE-HISTORY.
+           PERFORM TOTAL-USED.
+
+           MOVE ACC-NUMBER TO HIST-ACC-NUMBER.
+           READ CUSTOMER-HISTORY-FILE
+               INVALID KEY
+                   MOVE 'NEW' TO HIST-STATUS-SWITCH
+               NOT INVALID KEY
+                   MOVE 'OLD' TO HIST-STATUS-SWITCH
+           END-READ.
+
+           IF HIST-STATUS-SWITCH IS EQUAL TO 'OLD'
+              AND HIST-LAST-UNITS IS GREATER THAN ZERO
+              AND (PRINT-UNITS > HIST-LAST-UNITS * 3
+                   OR PRINT-UNITS * 3 < HIST-LAST-UNITS)
+               MOVE 'USAGE ANOMALY VS HISTORY' TO PRINT-TAMPER-REASON
+               PERFORM WRITE-TAMPER
+           ELSE
+               MOVE ACC-NUMBER TO HIST-ACC-NUMBER
+               MOVE PRINT-UNITS TO HIST-LAST-UNITS
+               IF HIST-STATUS-SWITCH IS EQUAL TO 'OLD'
+                   REWRITE HIST-RECORD
+               ELSE
+                   WRITE HIST-RECORD
+               END-IF
+               PERFORM WRITE-GOOD
+           END-IF.
+
       *grabs all needed data and writes to appropriate report file
        WRITE-GOOD.
            MOVE LAST-NAME TO PRINT-LAST.
@@ -174,9 +520,16 @@
 
       *     MOVE CURRENT-UNITS TO PRINT-UNITS.
 
+           PERFORM CALCULATE-CHARGE.
 
            MOVE GOOD-LINE TO GOOD-OUT.
            WRITE GOOD-OUT.
+
+           ADD 1 TO GOOD-COUNT.
+           ADD 1 TO JOB-GOOD-COUNT.
+           ADD PRINT-UNITS TO TOTAL-UNITS-BILLED.
+
+           PERFORM WRITE-GOOD-CSV.
       *grabs all needed data and writes to appropriate report file
        WRITE-BAD.
            MOVE ACC-NUMBER TO PRINT-ACC2.
@@ -185,6 +538,42 @@
 
            MOVE BAD-LINE TO BAD-OUT.
            WRITE BAD-OUT.
+
+           ADD 1 TO BAD-COUNT.
+           ADD 1 TO JOB-BAD-COUNT.
+      *builds a comma-delimited copy of the good-account record for the
+      *billing system to load, instead of a fixed-width print line
+       WRITE-GOOD-CSV.
+           MOVE ACCOUNT-CHARGE TO CSV-CHARGE-EDIT.
+
+           STRING FUNCTION TRIM(LAST-NAME)   DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM(FIRST-NAME)  DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  ACC-NUMBER                 DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM(STREET-ADDRESS) DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  PRINT-UNITS                DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-CHARGE-EDIT) DELIMITED BY SIZE
+                  INTO GOOD-OUT-CSV
+           END-STRING.
+
+           WRITE GOOD-OUT-CSV.
+
+           MOVE SPACES TO GOOD-OUT-CSV.
+      *grabs all needed data and writes to the tampering exception queue
+       WRITE-TAMPER.
+           MOVE ACC-NUMBER TO PRINT-ACC3.
+           MOVE PREV-READING TO PRINT-PREV-READING3.
+           MOVE CURRENT-READING TO PRINT-CURR-READING3.
+
+           MOVE TAMPER-LINE TO TAMPER-OUT.
+           WRITE TAMPER-OUT.
+
+           ADD 1 TO TAMPER-COUNT.
+           ADD 1 TO JOB-TAMPER-COUNT.
       *calculates total used electricity (accounting for wraparound
        TOTAL-USED.
       *       check if current reading < last reading to check for wraparound
@@ -201,7 +590,23 @@
                MOVE CURRENT-TO-NUM TO PRINT-UNITS
            END-IF.
 
+      *applies the tiered rate schedule to the units used to get
+      *a dollar charge for the account
+       CALCULATE-CHARGE.
+           IF PRINT-UNITS IS GREATER THAN TIER-ONE-LIMIT
+               MOVE TIER-ONE-LIMIT TO TIER-ONE-UNITS
+               SUBTRACT TIER-ONE-LIMIT FROM PRINT-UNITS
+                   GIVING TIER-TWO-UNITS
+           ELSE
+               MOVE PRINT-UNITS TO TIER-ONE-UNITS
+               MOVE ZERO TO TIER-TWO-UNITS
+           END-IF.
+
+           COMPUTE ACCOUNT-CHARGE ROUNDED =
+               (TIER-ONE-UNITS * TIER-ONE-RATE) +
+               (TIER-TWO-UNITS * TIER-TWO-RATE).
 
+           MOVE ACCOUNT-CHARGE TO PRINT-CHARGE.
 
 
        END PROGRAM ELECTRIC-REPORTS.
