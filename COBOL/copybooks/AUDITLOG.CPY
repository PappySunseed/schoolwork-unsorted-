@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: AUDITLOG
+      * Purpose:  common job-run audit log record, shared by every
+      *           batch program that appends a line to job-audit-log.txt
+      *           when it finishes a run - lets operations see, across
+      *           all four programs, what ran, when, and how many
+      *           records went in and out without opening each report
+      * Used by:  ELECTRIC-REPORTS, COMMISSION-VALIDATION, PROG3-PAYROLL,
+      *           SENIOR
+      ******************************************************************
+       01  JOB-AUDIT-LOG-RECORD.
+           05  AUDIT-PROGRAM-NAME      PIC X(20).
+           05  AUDIT-RUN-DATE          PIC 9(6).
+           05  AUDIT-START-TIME        PIC 9(8).
+           05  AUDIT-END-TIME          PIC 9(8).
+           05  AUDIT-INPUT-COUNT       PIC 9(7).
+           05  AUDIT-OUTPUT-ENTRY OCCURS 6 TIMES.
+               10  AUDIT-OUTPUT-LABEL  PIC X(15).
+               10  AUDIT-OUTPUT-COUNT  PIC 9(7).
