@@ -16,6 +16,17 @@
                    ORGANIZATION IS LINE SEQUENTIAL.
                SELECT BAD-REPORT       ASSIGN TO 'bad.txt'
                    ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT SUMMARY-REPORT ASSIGN TO 'commission-summary.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CAR-YEAR-PARAM-FILE ASSIGN TO 'caryear.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS PARAM-FILE-STATUS.
+               SELECT ERROR-SUMMARY-REPORT ASSIGN TO 'error-summary.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT PAYOUT-EXTRACT ASSIGN TO 'commission-payout.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT JOB-AUDIT-LOG-FILE ASSIGN TO 'job-audit-log.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
            FILE SECTION.
@@ -43,6 +54,39 @@
                DATA RECORD IS GOOD-OUT.
        01      GOOD-OUT     PIC X(80).
 
+               FD  SUMMARY-REPORT
+               RECORD CONTAINS 80 CHARACTERS
+               DATA RECORD IS SUMMARY-OUT.
+       01      SUMMARY-OUT  PIC X(80).
+
+      *holds this year's valid-car-year upper bound so the rollover
+      *to a new model year is a config change, not a recompile
+               FD  CAR-YEAR-PARAM-FILE
+               RECORD CONTAINS 4 CHARACTERS
+               DATA RECORD IS CAR-YEAR-PARAM-RECORD.
+       01      CAR-YEAR-PARAM-RECORD  PIC 9(4).
+
+      *counts of each error type per branch, so a bad batch can be
+      *triaged by where to look instead of reading every reject line
+               FD  ERROR-SUMMARY-REPORT
+               RECORD CONTAINS 80 CHARACTERS
+               DATA RECORD IS ERROR-SUMMARY-OUT.
+       01      ERROR-SUMMARY-OUT  PIC X(80).
+
+      *feeds accounts payable / payroll a commission payout for every
+      *sale that clears validation, laid out for their import instead
+      *of good.txt being reformatted by hand
+               FD  PAYOUT-EXTRACT
+               RECORD CONTAINS 80 CHARACTERS
+               DATA RECORD IS PAYOUT-OUT.
+       01      PAYOUT-OUT  PIC X(80).
+
+      *shared job-run audit log, common to all four batch programs -
+      *see the copybook for the record layout
+               FD  JOB-AUDIT-LOG-FILE
+               RECORD CONTAINS 181 CHARACTERS
+               DATA RECORD IS JOB-AUDIT-LOG-RECORD.
+               COPY AUDITLOG.
 
            WORKING-STORAGE SECTION.
        01      EOF-SWITCH      PIC XXX  VALUE SPACES.
@@ -60,36 +104,315 @@
            88 MONTH-31-DAYS VALUES 1,3,5,7,8,10,12.
        01 TEMP-YEAR PIC    99.
 
+      *TEMP-YEAR is the 2-digit sale year, taken as 20xx since this
+      *program only ever sees current-era sale dates; used to catch a
+      *Feb 29 that falls on a non-leap year
+       01 FULL-SALE-YEAR       PIC 9(4).
+       01 LEAP-YR-QUOTIENT   PIC 9(4).
+       01 LEAP-YEAR-MOD-4      PIC 9(4).
+       01 LEAP-YEAR-MOD-100    PIC 9(4).
+       01 LEAP-YEAR-MOD-400    PIC 9(4).
+       01 LEAP-YEAR-SWITCH     PIC XXX VALUE 'NO'.
+           88 IS-LEAP-YEAR VALUE 'YES'.
+
 
        01 TEMP-COMMISSION-RATE PIC 999.
            88 VALID-RATE VALUES 0 THROUGH 100.
 
        01 TEMP-CAR-YEAR PIC 9999.
-           88 VALID-CAR-YEAR VALUES 1930 THROUGH 2024.
+
+      *upper bound is read from caryear.txt at the start of the run -
+      *defaults to 2024 if that file is missing
+       01 MAX-CAR-YEAR PIC 9(4) VALUE 2024.
+       01 PARAM-FILE-STATUS PIC XX.
 
        01 ERROR-MESSAGE PIC X(38).
 
+      *dollar amount actually earned on the sale, so commission checks
+      *don't have to be worked out by hand from rate and sale amount
+       01 COMMISSION-AMOUNT       PIC 9(6)V99.
+       01 COMMISSION-AMOUNT-EDIT  PIC Z(5)9.99.
+
+      *rollup of sale amount and commission dollars by branch and
+      *salesperson, so management doesn't have to total good.txt by
+      *hand every week
+       01 SUMMARY-COUNT        PIC 9(3) VALUE ZERO.
+       01 SUMMARY-SEARCH-IDX   PIC 9(3).
+       01 SUMMARY-FOUND-SWITCH PIC XXX.
+
+       01 SUMMARY-TABLE.
+           05 SUMMARY-ENTRY OCCURS 200 TIMES.
+               10 SUM-BRANCH            PIC 9(4).
+               10 SUM-SALES-PERSON      PIC X(10).
+               10 SUM-SALE-TOTAL        PIC 9(8)V99.
+               10 SUM-COMMISSION-TOTAL  PIC 9(8)V99.
+
+       01 SUMMARY-HEADING       PIC X(80) VALUE
+      -    'BRANCH SALES-PERSON TOTAL-SALES   TOTAL-COMMISSION'.
+
+      *remembers every sale already written to good.txt this run so a
+      *double-keyed entry from the dealership floor can be caught
+      *instead of sailing through and getting paid twice
+       01 DUP-COUNT         PIC 9(4) VALUE ZERO.
+       01 DUP-SEARCH-IDX    PIC 9(4).
+       01 DUP-FOUND-SWITCH  PIC XXX.
+
+       01 DUP-TABLE.
+           05 DUP-ENTRY OCCURS 2000 TIMES.
+               10 DUP-BRANCH         PIC 9(4).
+               10 DUP-SALES-PERSON   PIC X(10).
+               10 DUP-SALE-DATE      PIC 9(6).
+               10 DUP-SALE-AMMOUNT   PIC 9(6).
+
+       01 SUMMARY-LINE.
+           05 PRINT-SUM-BRANCH        PIC 9(4).
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 PRINT-SUM-SALES-PERSON  PIC X(10).
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 PRINT-SUM-SALE-TOTAL    PIC Z(7)9.99.
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 PRINT-SUM-COMMISSION    PIC Z(7)9.99.
+
+      *tracks how many of each error type happened per branch, so a
+      *bad batch can be triaged by where to go looking before anyone
+      *reads the raw rejects in bad.txt line by line
+       01 ERR-TYPE-CODE PIC X(1).
+           88 ERR-MISSING-DATA    VALUE 'M'.
+           88 ERR-NON-NUMERIC     VALUE 'N'.
+           88 ERR-INVALID-DATE    VALUE 'D'.
+           88 ERR-INVALID-RATE    VALUE 'R'.
+           88 ERR-INVALID-CARYEAR VALUE 'C'.
+
+       01 ERR-SUMMARY-COUNT        PIC 9(3) VALUE ZERO.
+       01 ERR-SUMMARY-SEARCH-IDX   PIC 9(3).
+       01 ERR-SUMMARY-FOUND-SWITCH PIC XXX.
+
+       01 ERR-SUMMARY-TABLE.
+           05 ERR-SUMMARY-ENTRY OCCURS 200 TIMES.
+               10 ERR-SUM-BRANCH     PIC 9(4).
+               10 ERR-SUM-MISSING    PIC 9(5).
+               10 ERR-SUM-NONNUM     PIC 9(5).
+               10 ERR-SUM-DATE       PIC 9(5).
+               10 ERR-SUM-RATE       PIC 9(5).
+               10 ERR-SUM-CARYEAR    PIC 9(5).
+
+       01 ERR-SUMMARY-HEADING       PIC X(80) VALUE
+           'BRANCH MISSING NONNUM BADDATE BADRATE BADYEAR'.
+
+      *commission payout record laid out for the payroll/AP system's
+      *import: branch, payee, date, and the dollars actually owed
+       01 PAYOUT-RECORD.
+           05 PAYOUT-BRANCH          PIC 9(4).
+           05 PAYOUT-SALES-PERSON    PIC X(10).
+           05 PAYOUT-SALE-DATE       PIC 9(6).
+           05 PAYOUT-COMMISSION-AMT  PIC 9(6)V99.
+           05 FILLER                 PIC X(52) VALUE SPACES.
+
+      *running totals for the shared job-run audit log, logged once
+      *the whole run is finished
+       01 JOB-INPUT-COUNT       PIC 9(7) VALUE ZERO.
+       01 JOB-GOOD-COUNT        PIC 9(7) VALUE ZERO.
+       01 JOB-BAD-COUNT         PIC 9(7) VALUE ZERO.
+       01 JOB-PAYOUT-COUNT      PIC 9(7) VALUE ZERO.
+       01 JOB-START-TIME        PIC 9(8).
+
+       01 ERR-SUMMARY-LINE.
+           05 PRINT-ERR-BRANCH     PIC 9(4).
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 PRINT-ERR-MISSING    PIC ZZZZ9.
+           05 FILLER               PIC X(7) VALUE SPACES.
+           05 PRINT-ERR-NONNUM     PIC ZZZZ9.
+           05 FILLER               PIC X(6) VALUE SPACES.
+           05 PRINT-ERR-DATE       PIC ZZZZ9.
+           05 FILLER               PIC X(7) VALUE SPACES.
+           05 PRINT-ERR-RATE       PIC ZZZZ9.
+           05 FILLER               PIC X(7) VALUE SPACES.
+           05 PRINT-ERR-CARYEAR    PIC ZZZZ9.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           ACCEPT JOB-START-TIME FROM TIME.
+
+           PERFORM READ-CAR-YEAR-PARAM.
            PERFORM OPEN-FILES.
 
            PERFORM UNTIL EOF-SWITCH = 'YES'
                PERFORM PROCESS-INPUT
            END-PERFORM.
 
+           PERFORM WRITE-SUMMARY-REPORT.
+           PERFORM WRITE-ERROR-SUMMARY-REPORT.
+
            PERFORM CLOSE-FILES.
 
+           PERFORM WRITE-JOB-AUDIT-LOG-ENTRY.
+
            STOP RUN.
 
+      *appends one line to the audit log shared by all four batch
+      *programs, summarizing this run
+       WRITE-JOB-AUDIT-LOG-ENTRY.
+           MOVE 'COMMISSION-VALIDATION' TO AUDIT-PROGRAM-NAME.
+           ACCEPT AUDIT-RUN-DATE FROM DATE.
+           MOVE JOB-START-TIME TO AUDIT-START-TIME.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           MOVE JOB-INPUT-COUNT TO AUDIT-INPUT-COUNT.
+
+           MOVE 'GOOD-REPORT'   TO AUDIT-OUTPUT-LABEL(1).
+           MOVE JOB-GOOD-COUNT  TO AUDIT-OUTPUT-COUNT(1).
+           MOVE 'BAD-REPORT'    TO AUDIT-OUTPUT-LABEL(2).
+           MOVE JOB-BAD-COUNT   TO AUDIT-OUTPUT-COUNT(2).
+           MOVE 'PAYOUT-EXTRACT' TO AUDIT-OUTPUT-LABEL(3).
+           MOVE JOB-PAYOUT-COUNT TO AUDIT-OUTPUT-COUNT(3).
+           MOVE SPACES          TO AUDIT-OUTPUT-LABEL(4)
+                                    AUDIT-OUTPUT-LABEL(5)
+                                    AUDIT-OUTPUT-LABEL(6).
+           MOVE ZERO            TO AUDIT-OUTPUT-COUNT(4)
+                                    AUDIT-OUTPUT-COUNT(5)
+                                    AUDIT-OUTPUT-COUNT(6).
+
+           OPEN EXTEND JOB-AUDIT-LOG-FILE.
+           WRITE JOB-AUDIT-LOG-RECORD.
+           CLOSE JOB-AUDIT-LOG-FILE.
+
+      *picks up this year's valid-car-year upper bound from caryear.txt
+      *so a new model year is a config change, not a recompile; if the
+      *file is missing the 2024 default already in MAX-CAR-YEAR is kept
+       READ-CAR-YEAR-PARAM.
+           OPEN INPUT CAR-YEAR-PARAM-FILE.
+           IF PARAM-FILE-STATUS = '00'
+               READ CAR-YEAR-PARAM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CAR-YEAR-PARAM-RECORD TO MAX-CAR-YEAR
+               END-READ
+               CLOSE CAR-YEAR-PARAM-FILE
+           END-IF.
+
       *procedure to open necessary files
        OPEN-FILES.
            OPEN INPUT INPUT-FILE
                 OUTPUT GOOD-REPORT
-                OUTPUT BAD-REPORT.
+                OUTPUT BAD-REPORT
+                OUTPUT SUMMARY-REPORT
+                OUTPUT ERROR-SUMMARY-REPORT
+                OUTPUT PAYOUT-EXTRACT.
        CLOSE-FILES.
            CLOSE   GOOD-REPORT
                    INPUT-FILE
-                   BAD-REPORT.
+                   BAD-REPORT
+                   SUMMARY-REPORT
+                   ERROR-SUMMARY-REPORT
+                   PAYOUT-EXTRACT.
+
+      *totals sale amount and commission dollars by branch and
+      *salesperson, adding a new row the first time a combination is
+      *seen and accumulating into it after that
+       UPDATE-SUMMARY.
+           MOVE 'NO' TO SUMMARY-FOUND-SWITCH.
+           PERFORM VARYING SUMMARY-SEARCH-IDX FROM 1 BY 1
+               UNTIL SUMMARY-SEARCH-IDX > SUMMARY-COUNT
+               IF SUM-BRANCH(SUMMARY-SEARCH-IDX) = BRANCH AND
+                  SUM-SALES-PERSON(SUMMARY-SEARCH-IDX) = SALES-PERSON
+                   ADD SALE-AMMOUNT TO
+                       SUM-SALE-TOTAL(SUMMARY-SEARCH-IDX)
+                   ADD COMMISSION-AMOUNT TO
+                       SUM-COMMISSION-TOTAL(SUMMARY-SEARCH-IDX)
+                   MOVE 'YES' TO SUMMARY-FOUND-SWITCH
+               END-IF
+           END-PERFORM.
+
+           IF SUMMARY-FOUND-SWITCH IS EQUAL TO 'NO'
+              AND SUMMARY-COUNT IS LESS THAN 200
+               ADD 1 TO SUMMARY-COUNT
+               MOVE BRANCH TO SUM-BRANCH(SUMMARY-COUNT)
+               MOVE SALES-PERSON TO SUM-SALES-PERSON(SUMMARY-COUNT)
+               MOVE SALE-AMMOUNT TO SUM-SALE-TOTAL(SUMMARY-COUNT)
+               MOVE COMMISSION-AMOUNT TO
+                   SUM-COMMISSION-TOTAL(SUMMARY-COUNT)
+           END-IF.
+
+      *writes the accumulated branch/salesperson rollup once all
+      *input has been processed
+       WRITE-SUMMARY-REPORT.
+           MOVE SUMMARY-HEADING TO SUMMARY-OUT.
+           WRITE SUMMARY-OUT.
+
+           PERFORM VARYING SUMMARY-SEARCH-IDX FROM 1 BY 1
+               UNTIL SUMMARY-SEARCH-IDX > SUMMARY-COUNT
+               MOVE SUM-BRANCH(SUMMARY-SEARCH-IDX) TO PRINT-SUM-BRANCH
+               MOVE SUM-SALES-PERSON(SUMMARY-SEARCH-IDX)
+                   TO PRINT-SUM-SALES-PERSON
+               MOVE SUM-SALE-TOTAL(SUMMARY-SEARCH-IDX)
+                   TO PRINT-SUM-SALE-TOTAL
+               MOVE SUM-COMMISSION-TOTAL(SUMMARY-SEARCH-IDX)
+                   TO PRINT-SUM-COMMISSION
+               MOVE SUMMARY-LINE TO SUMMARY-OUT
+               WRITE SUMMARY-OUT
+           END-PERFORM.
+
+      *tallies one occurrence of ERR-TYPE-CODE against BRANCH, adding
+      *a new row the first time a branch shows an error and
+      *accumulating into it after that
+       UPDATE-ERROR-SUMMARY.
+           MOVE 'NO' TO ERR-SUMMARY-FOUND-SWITCH.
+           PERFORM VARYING ERR-SUMMARY-SEARCH-IDX FROM 1 BY 1
+               UNTIL ERR-SUMMARY-SEARCH-IDX > ERR-SUMMARY-COUNT
+               IF ERR-SUM-BRANCH(ERR-SUMMARY-SEARCH-IDX) = BRANCH
+                   PERFORM TALLY-ERROR-TYPE
+                   MOVE 'YES' TO ERR-SUMMARY-FOUND-SWITCH
+               END-IF
+           END-PERFORM.
+
+           IF ERR-SUMMARY-FOUND-SWITCH IS EQUAL TO 'NO'
+              AND ERR-SUMMARY-COUNT IS LESS THAN 200
+               ADD 1 TO ERR-SUMMARY-COUNT
+               MOVE ERR-SUMMARY-COUNT TO ERR-SUMMARY-SEARCH-IDX
+               MOVE BRANCH TO ERR-SUM-BRANCH(ERR-SUMMARY-SEARCH-IDX)
+               PERFORM TALLY-ERROR-TYPE
+           END-IF.
+
+      *adds one occurrence of ERR-TYPE-CODE to the branch row
+      *currently indexed by ERR-SUMMARY-SEARCH-IDX
+       TALLY-ERROR-TYPE.
+           EVALUATE TRUE
+               WHEN ERR-MISSING-DATA
+                   ADD 1 TO ERR-SUM-MISSING(ERR-SUMMARY-SEARCH-IDX)
+               WHEN ERR-NON-NUMERIC
+                   ADD 1 TO ERR-SUM-NONNUM(ERR-SUMMARY-SEARCH-IDX)
+               WHEN ERR-INVALID-DATE
+                   ADD 1 TO ERR-SUM-DATE(ERR-SUMMARY-SEARCH-IDX)
+               WHEN ERR-INVALID-RATE
+                   ADD 1 TO ERR-SUM-RATE(ERR-SUMMARY-SEARCH-IDX)
+               WHEN ERR-INVALID-CARYEAR
+                   ADD 1 TO ERR-SUM-CARYEAR(ERR-SUMMARY-SEARCH-IDX)
+           END-EVALUATE.
+
+      *writes the per-branch error-type counts once all input has
+      *been processed, so a bad batch can be triaged by branch before
+      *anyone reads the raw rejects in bad.txt
+       WRITE-ERROR-SUMMARY-REPORT.
+           MOVE ERR-SUMMARY-HEADING TO ERROR-SUMMARY-OUT.
+           WRITE ERROR-SUMMARY-OUT.
+
+           PERFORM VARYING ERR-SUMMARY-SEARCH-IDX FROM 1 BY 1
+               UNTIL ERR-SUMMARY-SEARCH-IDX > ERR-SUMMARY-COUNT
+               MOVE ERR-SUM-BRANCH(ERR-SUMMARY-SEARCH-IDX)
+                   TO PRINT-ERR-BRANCH
+               MOVE ERR-SUM-MISSING(ERR-SUMMARY-SEARCH-IDX)
+                   TO PRINT-ERR-MISSING
+               MOVE ERR-SUM-NONNUM(ERR-SUMMARY-SEARCH-IDX)
+                   TO PRINT-ERR-NONNUM
+               MOVE ERR-SUM-DATE(ERR-SUMMARY-SEARCH-IDX)
+                   TO PRINT-ERR-DATE
+               MOVE ERR-SUM-RATE(ERR-SUMMARY-SEARCH-IDX)
+                   TO PRINT-ERR-RATE
+               MOVE ERR-SUM-CARYEAR(ERR-SUMMARY-SEARCH-IDX)
+                   TO PRINT-ERR-CARYEAR
+               MOVE ERR-SUMMARY-LINE TO ERROR-SUMMARY-OUT
+               WRITE ERROR-SUMMARY-OUT
+           END-PERFORM.
       *reads data, calls validation function
        PROCESS-INPUT.
            READ INPUT-FILE
@@ -97,19 +420,42 @@
            END-READ.
 
            IF EOF-SWITCH NOT EQUAL 'YES'
+               ADD 1 TO JOB-INPUT-COUNT
                PERFORM VALIDATION
            END-IF.
 
+      *works out whether TEMP-YEAR (taken as 20xx) is a leap year, so
+      *a Feb 29 on a non-leap year can be told apart from a real one
+       CHECK-LEAP-YEAR.
+           MOVE 'NO' TO LEAP-YEAR-SWITCH.
+           COMPUTE FULL-SALE-YEAR = 2000 + TEMP-YEAR.
+           DIVIDE FULL-SALE-YEAR BY 4 GIVING LEAP-YR-QUOTIENT
+               REMAINDER LEAP-YEAR-MOD-4.
+           IF LEAP-YEAR-MOD-4 = 0
+               DIVIDE FULL-SALE-YEAR BY 100 GIVING LEAP-YR-QUOTIENT
+                   REMAINDER LEAP-YEAR-MOD-100
+               IF LEAP-YEAR-MOD-100 NOT = 0
+                   MOVE 'YES' TO LEAP-YEAR-SWITCH
+               ELSE
+                   DIVIDE FULL-SALE-YEAR BY 400 GIVING LEAP-YR-QUOTIENT
+                       REMAINDER LEAP-YEAR-MOD-400
+                   IF LEAP-YEAR-MOD-400 = 0
+                       MOVE 'YES' TO LEAP-YEAR-SWITCH
+                   END-IF
+               END-IF
+           END-IF.
+
        VALIDATION.
       *checking for missing fields
-             IF LOCATION = SPACES OR
+             IF BAD-SWITCH = SPACES AND
+                (LOCATION = SPACES OR
                  BRANCH = SPACES OR
                  SALES-PERSON = SPACES OR
                  CUSTOMER-NAME = SPACES OR
                  SALE-AMMOUNT = SPACES OR
                  COMMISSION-RATE = SPACES OR
                  CAR-MODEL = SPACES OR
-                 CAR-YEAR = SPACES
+                 CAR-YEAR = SPACES)
                THEN
                MOVE 'INCOMING RECORD MISSING DATA:' TO ERROR-MESSAGE
                STRING ERROR-MESSAGE DELIMITED BY SIZE
@@ -121,14 +467,18 @@
                MOVE SPACES TO BAD-OUT
 
                MOVE 'BAD' TO BAD-SWITCH
+               ADD 1 TO JOB-BAD-COUNT
+               SET ERR-MISSING-DATA TO TRUE
+               PERFORM UPDATE-ERROR-SUMMARY
                END-IF.
 
       *checking for numeric data in numeric fields
-              IF BRANCH NOT NUMERIC OR
+              IF BAD-SWITCH = SPACES AND
+                (BRANCH NOT NUMERIC OR
                  SALE-DATE NOT NUMERIC OR
                  SALE-AMMOUNT NOT NUMERIC OR
                  COMMISSION-RATE NOT NUMERIC OR
-                 CAR-YEAR NOT NUMERIC
+                 CAR-YEAR NOT NUMERIC)
                THEN
               MOVE 'NON-NUMERIC DATA IN NUMERIC FIELD:' TO ERROR-MESSAGE
                STRING ERROR-MESSAGE
@@ -140,14 +490,19 @@
 
                MOVE SPACES TO BAD-OUT
                MOVE 'BAD' TO BAD-SWITCH
+               ADD 1 TO JOB-BAD-COUNT
+               SET ERR-NON-NUMERIC TO TRUE
+               PERFORM UPDATE-ERROR-SUMMARY
                END-IF.
 
       *checking for valid dates
-         IF SALE-DATE NUMERIC
+         IF BAD-SWITCH = SPACES AND SALE-DATE NUMERIC
            MOVE SALE-DATE(1:2) TO TEMP-DAY
            MOVE SALE-DATE(3:2) TO TEMP-MONTH
            MOVE SALE-DATE(5:2) TO TEMP-YEAR
 
+           PERFORM CHECK-LEAP-YEAR
+
            IF NOT VALID-MONTH
                MOVE 'INVALID MONTH:' TO ERROR-MESSAGE
                STRING ERROR-MESSAGE
@@ -158,10 +513,14 @@
                WRITE BAD-OUT
                MOVE SPACES TO BAD-OUT
                MOVE 'BAD' TO BAD-SWITCH
+               ADD 1 TO JOB-BAD-COUNT
+               SET ERR-INVALID-DATE TO TRUE
+               PERFORM UPDATE-ERROR-SUMMARY
                END-IF
 
            IF VALID-31
-               IF MONTH-28-DAYS AND NOT VALID-28
+               IF MONTH-28-DAYS AND
+                  (NOT VALID-28 OR (TEMP-DAY = 29 AND NOT IS-LEAP-YEAR))
                    MOVE 'INVALID DAY:' TO ERROR-MESSAGE
                    STRING ERROR-MESSAGE
                    DELIMITED BY SIZE
@@ -171,6 +530,9 @@
                        WRITE BAD-OUT
                    MOVE SPACES TO BAD-OUT
                    MOVE 'BAD' TO BAD-SWITCH
+                   ADD 1 TO JOB-BAD-COUNT
+                   SET ERR-INVALID-DATE TO TRUE
+                   PERFORM UPDATE-ERROR-SUMMARY
                END-IF
 
                IF MONTH-30-DAYS AND NOT VALID-30
@@ -183,6 +545,9 @@
                        WRITE BAD-OUT
                    MOVE SPACES TO BAD-OUT
                    MOVE 'BAD' TO BAD-SWITCH
+                   ADD 1 TO JOB-BAD-COUNT
+                   SET ERR-INVALID-DATE TO TRUE
+                   PERFORM UPDATE-ERROR-SUMMARY
                END-IF
            ELSE
                MOVE 'INVALID DAY:' TO ERROR-MESSAGE
@@ -194,6 +559,9 @@
                WRITE BAD-OUT
                MOVE SPACES TO BAD-OUT
                MOVE 'BAD' TO BAD-SWITCH
+               ADD 1 TO JOB-BAD-COUNT
+               SET ERR-INVALID-DATE TO TRUE
+               PERFORM UPDATE-ERROR-SUMMARY
            END-IF
 
            MOVE ZEROES TO TEMP-MONTH
@@ -201,7 +569,7 @@
            TEMP-YEAR
          END-IF.
       *checking commission rate
-         IF COMMISSION-RATE NUMERIC
+         IF BAD-SWITCH = SPACES AND COMMISSION-RATE NUMERIC
            MOVE COMMISSION-RATE TO TEMP-COMMISSION-RATE
 
            IF NOT VALID-RATE
@@ -214,15 +582,18 @@
                WRITE BAD-OUT
                MOVE SPACES TO BAD-OUT
                MOVE 'BAD' TO BAD-SWITCH
+               ADD 1 TO JOB-BAD-COUNT
+               SET ERR-INVALID-RATE TO TRUE
+               PERFORM UPDATE-ERROR-SUMMARY
            END-IF
 
            MOVE ZEROES TO TEMP-COMMISSION-RATE
          END-IF.
       *checking for reasonable car year
-         IF CAR-YEAR NUMERIC
+         IF BAD-SWITCH = SPACES AND CAR-YEAR NUMERIC
            MOVE CAR-YEAR TO TEMP-CAR-YEAR
 
-           IF NOT VALID-CAR-YEAR
+           IF TEMP-CAR-YEAR < 1930 OR TEMP-CAR-YEAR > MAX-CAR-YEAR
                MOVE 'INVALID CAR-YEAR:' TO ERROR-MESSAGE
                STRING ERROR-MESSAGE
                DELIMITED BY SIZE
@@ -232,18 +603,66 @@
                WRITE BAD-OUT
                MOVE SPACES TO BAD-OUT
                MOVE 'BAD' TO BAD-SWITCH
+               ADD 1 TO JOB-BAD-COUNT
+               SET ERR-INVALID-CARYEAR TO TRUE
+               PERFORM UPDATE-ERROR-SUMMARY
            END-IF
 
            MOVE ZEROES TO TEMP-CAR-YEAR
          END-IF.
 
 
+           IF BAD-SWITCH = SPACES
+               PERFORM CHECK-DUPLICATE-SALE
+           END-IF.
+
            IF BAD-SWITCH = SPACES
                PERFORM WRITE-GOOD
            END-IF.
 
            MOVE SPACES TO BAD-SWITCH.
+
+      *flags a record as a likely duplicate when branch, salesperson,
+      *sale date, and sale amount all match a sale already processed
+       CHECK-DUPLICATE-SALE.
+           MOVE 'NO' TO DUP-FOUND-SWITCH.
+           PERFORM VARYING DUP-SEARCH-IDX FROM 1 BY 1
+               UNTIL DUP-SEARCH-IDX > DUP-COUNT
+               IF DUP-BRANCH(DUP-SEARCH-IDX) = BRANCH AND
+                  DUP-SALES-PERSON(DUP-SEARCH-IDX) = SALES-PERSON AND
+                  DUP-SALE-DATE(DUP-SEARCH-IDX) = SALE-DATE AND
+                  DUP-SALE-AMMOUNT(DUP-SEARCH-IDX) = SALE-AMMOUNT
+                   MOVE 'YES' TO DUP-FOUND-SWITCH
+               END-IF
+           END-PERFORM.
+
+           IF DUP-FOUND-SWITCH IS EQUAL TO 'YES'
+               MOVE 'LIKELY DUPLICATE SALE:' TO ERROR-MESSAGE
+               STRING ERROR-MESSAGE DELIMITED BY SIZE
+               IN-RECORD DELIMITED BY SIZE
+               INTO BAD-OUT
+
+               WRITE BAD-OUT
+
+               MOVE SPACES TO BAD-OUT
+               MOVE 'BAD' TO BAD-SWITCH
+               ADD 1 TO JOB-BAD-COUNT
+           END-IF.
        WRITE-GOOD.
+           COMPUTE COMMISSION-AMOUNT ROUNDED =
+               SALE-AMMOUNT * COMMISSION-RATE / 100.
+           MOVE COMMISSION-AMOUNT TO COMMISSION-AMOUNT-EDIT.
+
+           PERFORM UPDATE-SUMMARY.
+
+           IF DUP-COUNT IS LESS THAN 2000
+               ADD 1 TO DUP-COUNT
+               MOVE BRANCH TO DUP-BRANCH(DUP-COUNT)
+               MOVE SALES-PERSON TO DUP-SALES-PERSON(DUP-COUNT)
+               MOVE SALE-DATE TO DUP-SALE-DATE(DUP-COUNT)
+               MOVE SALE-AMMOUNT TO DUP-SALE-AMMOUNT(DUP-COUNT)
+           END-IF.
+
            STRING LOCATION DELIMITED BY SIZE
                BRANCH DELIMITED BY SIZE
                SALES-PERSON DELIMITED BY SIZE
@@ -253,10 +672,20 @@
                COMMISSION-RATE DELIMITED BY SIZE
                CAR-MODEL DELIMITED BY SIZE
                CAR-YEAR DELIMITED BY SIZE
+               COMMISSION-AMOUNT-EDIT DELIMITED BY SIZE
                INTO GOOD-OUT
            END-STRING.
 
 
            WRITE GOOD-OUT.
+           ADD 1 TO JOB-GOOD-COUNT.
+
+           MOVE BRANCH TO PAYOUT-BRANCH
+           MOVE SALES-PERSON TO PAYOUT-SALES-PERSON
+           MOVE SALE-DATE TO PAYOUT-SALE-DATE
+           MOVE COMMISSION-AMOUNT TO PAYOUT-COMMISSION-AMT
+           MOVE PAYOUT-RECORD TO PAYOUT-OUT
+           WRITE PAYOUT-OUT.
+           ADD 1 TO JOB-PAYOUT-COUNT.
 
            MOVE SPACES TO GOOD-OUT.
