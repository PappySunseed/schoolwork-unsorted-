@@ -16,57 +16,235 @@
                    ORGANIZATION IS LINE SEQUENTIAL.
                SELECT OUTPUT-FILE       ASSIGN TO 'output.txt'
                    ORGANIZATION IS LINE SEQUENTIAL.
+      *lists every employee who hit overtime this run, their
+      *overtime hours, and the overtime premium paid on top of
+      *their straight-time rate
+               SELECT OVERTIME-REPORT   ASSIGN TO 'overtime-audit.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      *bank direct-deposit batch built from the final (post-bonus)
+      *net pay figures on the employee work file
+               SELECT DIRECT-DEPOSIT-FILE ASSIGN TO 'direct-deposit.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      *holds one record per employee for the run - keyed by EMP-ID so
+      *the roster is no longer capped by an OCCURS table size, and so
+      *a later pass (bonus, overtime report, direct deposit) can walk
+      *back over the same roster without redoing FILL-TABLE
+               SELECT EMPLOYEE-WORK-FILE ASSIGN TO 'employee-work.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS EMP-ID
+                   FILE STATUS IS EMP-WORK-STATUS.
+      *running year-to-date hours/gross/bonus per employee, keyed by
+      *name since payroll input carries no employee number; persists
+      *across runs so YTD figures don't have to be rebuilt from old
+      *output.txt files
+               SELECT YTD-MASTER-FILE ASSIGN TO 'payroll-ytd.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS YTD-EMPLOYEE-KEY
+                   FILE STATUS IS YTD-FILE-STATUS.
+      *carries the count of input records already committed to
+      *EMPLOYEE-WORK-FILE, checkpointed periodically so a restart
+      *after a mid-batch failure can pick up where the last run
+      *left off instead of reprocessing employees already written
+               SELECT CHECKPOINT-FILE ASSIGN TO 'payroll-checkpoint.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECKPOINT-FILE-STATUS.
+      *shared job-run audit log, common to all four batch programs -
+      *see the copybook for the record layout
+               SELECT JOB-AUDIT-LOG-FILE ASSIGN TO 'job-audit-log.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
       *[][][][][][][][][][][][][][][][][][][][][][][][][][][][]
        DATA DIVISION.
          FILE SECTION.
                FD INPUT-FILE
-               RECORD CONTAINS 33 CHARACTERS
+               RECORD CONTAINS 39 CHARACTERS
                DATA RECORD IS IN-RECORD.
            01  EMPLOYEE-DATA.
                    08  FIRST-NAME  PIC X(10).
                    08  LAST-NAME   PIC X(15).
                    08  HOURS       PIC 99V99.
                    08  RATE        PIC 99V99.
+                   08  ACCT-NUMBER PIC 9(6).
 
                FD  OUTPUT-FILE
                RECORD CONTAINS 80 CHARACTERS
                DATA RECORD IS OUT-RECORD.
-       01      OUT-RECORD     PIC X(33).
+       01      OUT-RECORD     PIC X(40).
+
+               FD  OVERTIME-REPORT
+               RECORD CONTAINS 80 CHARACTERS
+               DATA RECORD IS OVERTIME-OUT.
+       01      OVERTIME-OUT   PIC X(80).
+
+               FD  DIRECT-DEPOSIT-FILE
+               RECORD CONTAINS 80 CHARACTERS
+               DATA RECORD IS DD-OUT.
+       01      DD-OUT         PIC X(80).
+
+      *one row per employee, keyed by EMP-ID so headcount growth
+      *doesn't quietly run off the end of a fixed-size table
+               FD  EMPLOYEE-WORK-FILE
+               RECORD CONTAINS 68 CHARACTERS
+               DATA RECORD IS EMPLOYEE-WORK-RECORD.
+       01      EMPLOYEE-WORK-RECORD.
+               08  EMP-ID              PIC 9(6).
+               08  FIRST-NAME-OUT      PIC X(10).
+               08  LAST-NAME-OUT       PIC X(15).
+               08  EMP-HOURS           PIC 99V99.
+               08  EMP-RATE            PIC 99V99.
+               08  GROSS-PAY-DISPLAY   PIC ZZZ9.99.
+               08  EMP-NET-PAY         PIC 9(4)V99.
+               08  NET-PAY-DISPLAY     PIC ZZZ9.99.
+               08  EMP-BONUS-ELIGIBLE  PIC XXX.
+                   88  EMP-IS-BONUS-ELIGIBLE VALUE 'YES'.
+                   88  EMP-NOT-BONUS-ELIGIBLE VALUE 'NO'.
+               08  EMP-ACCOUNT-NUMBER  PIC 9(6).
+
+      *one row per employee, accumulated across every run this year
+               FD  YTD-MASTER-FILE
+               RECORD CONTAINS 49 CHARACTERS
+               DATA RECORD IS YTD-RECORD.
+       01      YTD-RECORD.
+               08  YTD-EMPLOYEE-KEY.
+                   10  YTD-FIRST-NAME  PIC X(10).
+                   10  YTD-LAST-NAME   PIC X(15).
+               08  YTD-HOURS           PIC 9(6)V99.
+               08  YTD-GROSS-PAY       PIC 9(7)V99.
+               08  YTD-BONUS-PAID      PIC 9(5)V99.
+
+      *one record holding the number of input records committed
+      *to EMPLOYEE-WORK-FILE as of the last checkpoint
+               FD  CHECKPOINT-FILE
+               RECORD CONTAINS 6 CHARACTERS
+               DATA RECORD IS CHECKPOINT-OUT.
+       01      CHECKPOINT-OUT PIC 9(6).
+
+      *shared job-run audit log, common to all four batch programs -
+      *see the copybook for the record layout
+               FD  JOB-AUDIT-LOG-FILE
+               RECORD CONTAINS 181 CHARACTERS
+               DATA RECORD IS JOB-AUDIT-LOG-RECORD.
+               COPY AUDITLOG.
       *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
          WORKING-STORAGE SECTION.
        01  EOF-SWITCH      PIC XXX  VALUE SPACES.
-       01  BONUS-SWITCH    PIC X(5) VALUE "TRUE".
+       01  EMP-WORK-STATUS PIC XX.
+       01  YTD-FILE-STATUS PIC XX.
+       01  CHECKPOINT-FILE-STATUS   PIC XX.
+
+      *count of employees committed to EMPLOYEE-WORK-FILE as of the
+      *last checkpoint - saved after every employee (not on an
+      *interval) since EMPLOYEE-WORK-FILE itself commits every
+      *employee immediately and a restart has to skip exactly that
+      *many input records, no more and no less
+       01  CHECKPOINT-RECORDS-DONE  PIC 9(6)  VALUE ZERO.
 
        01  LOOP-COUNTER    PIC 99 VALUE 1.
 
        01  OUT-HEADING     PIC X(40) VALUE
-      -    'FirstName LastName       GrossPay'.
+      -    'FirstName LastName       GrossPay NetPay'.
 
-       01  EMPLOYEE-OUT OCCURS 25 TIMES.
-               08 FIRST-NAME-OUT   PIC X(10).
-               08 LAST-NAME-OUT    PIC X(15).
-               08 GROSS-PAY-DISPLAY PIC ZZZ9.99.
        01 GROSS-PAY        PIC 9(4)V99.
+       01 NET-PAY          PIC 9(4)V99.
+
+      *flat-rate placeholder withholding until payroll gets a real
+      *tax-table feed - tunable here without touching the calculation
+       01  WITHHOLDING-RATES.
+           05 FEDERAL-WITHHOLDING-RATE  PIC V999 VALUE .150.
+           05 FICA-WITHHOLDING-RATE     PIC V999 VALUE .076.
+       01  WITHHOLDING-AMOUNT   PIC 9(4)V99.
+
+       01  PRINT-LINE.
+           08 PRINT-FIRST-NAME  PIC X(10).
+           08 PRINT-LAST-NAME   PIC X(15).
+           08 PRINT-GROSS-PAY   PIC ZZZ9.99.
+           08 FILLER            PIC X(1) VALUE SPACE.
+           08 PRINT-NET-PAY     PIC ZZZ9.99.
+
+       01  OVERTIME-HOURS       PIC 99V99.
+       01  OVERTIME-PREMIUM     PIC 9(4)V99.
+
+       01  OVERTIME-HEADING     PIC X(40) VALUE
+      -    'FirstName LastName       OTHours OTPay'.
+
+       01  OVERTIME-LINE.
+           08 OT-FIRST-NAME     PIC X(10).
+           08 OT-LAST-NAME      PIC X(15).
+           08 OT-HOURS-DISPLAY  PIC ZZ9.99.
+           08 FILLER            PIC X(1) VALUE SPACE.
+           08 OT-PREMIUM-DISPLAY PIC ZZZ9.99.
+
+       01  DD-HEADING            PIC X(40) VALUE
+      -    'FirstName LastName       AcctNo Amount'.
+
+       01  DD-DETAIL-LINE.
+           08 DD-EMPLOYEE-FIRST-NAME PIC X(10).
+           08 DD-EMPLOYEE-LAST-NAME  PIC X(15).
+           08 FILLER                 PIC X(1) VALUE SPACE.
+           08 DD-ACCOUNT-NUMBER      PIC 9(6).
+           08 FILLER                 PIC X(1) VALUE SPACE.
+           08 DD-DEPOSIT-AMOUNT      PIC ZZZ9.99.
+
+       01  DD-COUNT               PIC 9(7)     VALUE ZERO.
+       01  DD-TOTAL-AMOUNT        PIC 9(9)V99  VALUE ZERO.
+
+       01  DD-TRAILER.
+           05 FILLER             PIC X(15)   VALUE '*** TRAILER ***'.
+           05 FILLER             PIC X(8)    VALUE ' RECORDS'.
+           05 TRAIL-DD-COUNT     PIC Z(6)9.
+           05 FILLER             PIC X(14)   VALUE ' TOTAL-DEPOSIT'.
+           05 TRAIL-DD-TOTAL     PIC Z(7)9.99.
 
        01  TABLE-DATA.
-           05 EMP-INDEX    PIC 99  VALUE 1.
-           05 EMP-COUNT    PIC 99  VALUE ZERO.
+           05 EMP-INDEX    PIC 9(6)  VALUE 1.
+           05 EMP-COUNT    PIC 9(6)  VALUE ZERO.
+
+      *running totals for the shared job-run audit log, logged once
+      *the whole run is finished - EMP-COUNT (not a JOB-* field) is
+      *used for the input count since it already carries the true
+      *whole-batch total across a checkpoint restart
+       01  JOB-OVERTIME-COUNT    PIC 9(7)  VALUE ZERO.
+       01  JOB-PAYROLL-COUNT     PIC 9(7)  VALUE ZERO.
+       01  JOB-START-TIME        PIC 9(8).
       *[][][][][][][][][][][][][][][][][][][][][][][][][][][][]
        PROCEDURE DIVISION.
       *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
        MAIN-PROCEDURE.
+           ACCEPT JOB-START-TIME FROM TIME.
+
+           PERFORM LOAD-CHECKPOINT.
            PERFORM OPEN-FILES.
 
+           IF CHECKPOINT-RECORDS-DONE > 0
+               PERFORM SKIP-INPUT-RECORD CHECKPOINT-RECORDS-DONE TIMES
+               COMPUTE EMP-INDEX = CHECKPOINT-RECORDS-DONE + 1
+               MOVE CHECKPOINT-RECORDS-DONE TO EMP-COUNT
+           END-IF.
+
            PERFORM UNTIL EOF-SWITCH = 'YES'
                PERFORM PROCESS-INPUT
            END-PERFORM.
 
+           CLOSE EMPLOYEE-WORK-FILE.
+           MOVE SPACES TO EOF-SWITCH.
+
            PERFORM CALCULATE-BONUS.
 
+           PERFORM WRITE-OVERTIME-REPORT.
+
+           PERFORM WRITE-DIRECT-DEPOSIT-FILE.
+
            PERFORM DISPLAY-PAYROLL.
 
            PERFORM CLOSE-FILES.
 
+      *the whole batch made it to the end, so there is nothing left
+      *to resume - clear the checkpoint for the next run
+           PERFORM CLEAR-CHECKPOINT.
+
+           PERFORM WRITE-JOB-AUDIT-LOG-ENTRY.
+
            STOP RUN.
 
 
@@ -75,11 +253,78 @@
       *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
        OPEN-FILES.
            OPEN INPUT INPUT-FILE
-                OUTPUT OUTPUT-FILE.
+                OUTPUT OUTPUT-FILE
+                OUTPUT OVERTIME-REPORT
+                OUTPUT DIRECT-DEPOSIT-FILE.
+
+      *resuming from a checkpoint means EMPLOYEE-WORK-FILE already
+      *holds rows from before the restart, so it has to stay open
+      *for update instead of being recreated from scratch
+           IF CHECKPOINT-RECORDS-DONE > 0
+               OPEN I-O EMPLOYEE-WORK-FILE
+           ELSE
+               OPEN OUTPUT EMPLOYEE-WORK-FILE
+           END-IF.
+
+           PERFORM OPEN-YTD-MASTER.
+      *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+      *opens the YTD master for update, creating it the first time
+      *this program ever runs against a fresh employer
+       OPEN-YTD-MASTER.
+           OPEN I-O YTD-MASTER-FILE.
+           IF YTD-FILE-STATUS = '35'
+               OPEN OUTPUT YTD-MASTER-FILE
+               CLOSE YTD-MASTER-FILE
+               OPEN I-O YTD-MASTER-FILE
+           END-IF.
+      *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+      *loads the count of records already committed as of the last
+      *checkpoint - zero if this is a fresh run or no checkpoint
+      *file exists yet
+       LOAD-CHECKPOINT.
+           MOVE ZERO TO CHECKPOINT-RECORDS-DONE.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-OUT TO CHECKPOINT-RECORDS-DONE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+      *reads and discards one already-processed input record while
+      *fast-forwarding past the employees a prior run already
+      *committed to EMPLOYEE-WORK-FILE
+       SKIP-INPUT-RECORD.
+           READ INPUT-FILE
+               AT END MOVE 'YES' TO EOF-SWITCH
+           END-READ.
+      *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+      *saves the current employee count to the checkpoint file so
+      *a restart can resume from here instead of the beginning
+       SAVE-CHECKPOINT.
+           MOVE EMP-COUNT TO CHECKPOINT-OUT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-OUT.
+           CLOSE CHECKPOINT-FILE.
+      *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+      *the run finished cleanly, so there is no partial batch left
+      *to resume - reset the checkpoint to zero for next time
+       CLEAR-CHECKPOINT.
+           MOVE ZERO TO CHECKPOINT-OUT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-OUT.
+           CLOSE CHECKPOINT-FILE.
       *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
        CLOSE-FILES.
            CLOSE   INPUT-FILE
-                   OUTPUT-FILE.
+                   OUTPUT-FILE
+                   OVERTIME-REPORT
+                   DIRECT-DEPOSIT-FILE
+                   EMPLOYEE-WORK-FILE
+                   YTD-MASTER-FILE.
       *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
       *reads data, places in table
        PROCESS-INPUT.
@@ -91,9 +336,16 @@
                PERFORM FILL-TABLE
            END-IF.
       *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+      *writes one employee row to EMPLOYEE-WORK-FILE keyed by
+      *EMP-ID, so headcount is limited only by disk, not by a
+      *fixed-size table
        FILL-TABLE.
-           MOVE FIRST-NAME TO FIRST-NAME-OUT(EMP-INDEX).
-           MOVE LAST-NAME TO LAST-NAME-OUT(EMP-INDEX).
+           MOVE EMP-INDEX TO EMP-ID.
+           MOVE FIRST-NAME TO FIRST-NAME-OUT.
+           MOVE LAST-NAME TO LAST-NAME-OUT.
+           MOVE HOURS TO EMP-HOURS.
+           MOVE RATE TO EMP-RATE.
+           MOVE ACCT-NUMBER TO EMP-ACCOUNT-NUMBER.
 
       *compute the pay, including overtime
            IF HOURS <= 40
@@ -103,34 +355,245 @@
                (RATE * 1.5 * (HOURS - 40)) + (RATE * 40)
            END-IF.
 
-           MOVE GROSS-PAY TO GROSS-PAY-DISPLAY(EMP-INDEX).
+           MOVE GROSS-PAY TO GROSS-PAY-DISPLAY.
 
+      *withhold federal/FICA-style deductions to arrive at net pay
+           COMPUTE WITHHOLDING-AMOUNT ROUNDED =
+               GROSS-PAY * (FEDERAL-WITHHOLDING-RATE +
+                            FICA-WITHHOLDING-RATE).
+           COMPUTE NET-PAY = GROSS-PAY - WITHHOLDING-AMOUNT.
+           MOVE NET-PAY TO EMP-NET-PAY.
+           MOVE NET-PAY TO NET-PAY-DISPLAY.
 
+      *each employee earns the bonus on their own hours, not on
+      *whether the rest of the batch qualifies
            IF HOURS < 35
-               MOVE 'FALSE' TO BONUS-SWITCH
-           END-IF
+               MOVE 'NO' TO EMP-BONUS-ELIGIBLE
+           ELSE
+               MOVE 'YES' TO EMP-BONUS-ELIGIBLE
+           END-IF.
+
+           WRITE EMPLOYEE-WORK-RECORD
+               INVALID KEY
+                   DISPLAY 'DUPLICATE EMPLOYEE KEY ON RESTART: '
+                       EMP-ID
+           END-WRITE.
+
+           PERFORM UPDATE-YTD.
 
            ADD 1 TO EMP-INDEX.
            ADD 1 TO EMP-COUNT.
+
+      *saved after every employee, not on an interval, since
+      *EMPLOYEE-WORK-FILE commits each employee immediately - the
+      *checkpoint has to track that same one-for-one so a restart
+      *skips exactly the input records already committed
+           PERFORM SAVE-CHECKPOINT.
       *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
-       CALCULATE-BONUS.
-           IF BONUS-SWITCH EQUAL TO 'TRUE'
-               PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL
-               LOOP-COUNTER > EMP-COUNT
-                   MOVE GROSS-PAY-DISPLAY(LOOP-COUNTER) TO GROSS-PAY
-                   ADD 50 TO GROSS-PAY
-                   MOVE GROSS-PAY TO GROSS-PAY-DISPLAY(LOOP-COUNTER)
-               END-PERFORM
+      *records this employee's overtime hours and the premium
+      *(the extra half-time on top of straight pay) they were
+      *paid on top of their regular rate
+       WRITE-OVERTIME-AUDIT.
+           COMPUTE OVERTIME-HOURS = EMP-HOURS - 40.
+           COMPUTE OVERTIME-PREMIUM ROUNDED =
+               EMP-RATE * 0.5 * (EMP-HOURS - 40).
+
+           MOVE FIRST-NAME-OUT TO OT-FIRST-NAME.
+           MOVE LAST-NAME-OUT TO OT-LAST-NAME.
+           MOVE OVERTIME-HOURS TO OT-HOURS-DISPLAY.
+           MOVE OVERTIME-PREMIUM TO OT-PREMIUM-DISPLAY.
+           MOVE OVERTIME-LINE TO OVERTIME-OUT.
+           WRITE OVERTIME-OUT.
+           ADD 1 TO JOB-OVERTIME-COUNT.
+      *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+      *rebuilds overtime-audit.txt from a full pass over
+      *EMPLOYEE-WORK-FILE (the persistent per-employee roster), the
+      *same way DISPLAY-PAYROLL and WRITE-DIRECT-DEPOSIT-FILE rebuild
+      *their output, so a restarted run's audit trail covers every
+      *employee who worked overtime this batch, not just the ones
+      *read since the last checkpoint
+       WRITE-OVERTIME-REPORT.
+           OPEN INPUT EMPLOYEE-WORK-FILE.
+
+           MOVE OVERTIME-HEADING TO OVERTIME-OUT.
+           WRITE OVERTIME-OUT.
+
+           MOVE LOW-VALUES TO EMP-ID
+           START EMPLOYEE-WORK-FILE KEY IS GREATER THAN EMP-ID
+               INVALID KEY MOVE 'YES' TO EOF-SWITCH
+           END-START
+
+           PERFORM UNTIL EOF-SWITCH = 'YES'
+               READ EMPLOYEE-WORK-FILE NEXT RECORD
+                   AT END MOVE 'YES' TO EOF-SWITCH
+                   NOT AT END
+                       IF EMP-HOURS > 40
+                           PERFORM WRITE-OVERTIME-AUDIT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-WORK-FILE.
+           MOVE SPACES TO EOF-SWITCH.
+      *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+      *rolls this employee's hours and gross pay for this run into
+      *their running year-to-date master record, creating the row
+      *the first time this employee is seen
+       UPDATE-YTD.
+           MOVE FIRST-NAME TO YTD-FIRST-NAME.
+           MOVE LAST-NAME TO YTD-LAST-NAME.
+
+           READ YTD-MASTER-FILE
+               INVALID KEY
+                   MOVE ZEROES TO YTD-HOURS
+                                  YTD-GROSS-PAY
+                                  YTD-BONUS-PAID
+           END-READ.
+
+           ADD HOURS TO YTD-HOURS.
+           ADD GROSS-PAY TO YTD-GROSS-PAY.
+
+           IF YTD-FILE-STATUS = '23' OR YTD-FILE-STATUS = '14'
+               WRITE YTD-RECORD
+           ELSE
+               REWRITE YTD-RECORD
            END-IF.
+      *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+      *walks the work file adding the flat bonus into each
+      *employee's gross pay when that employee individually
+      *qualifies (EMP-BONUS-ELIGIBLE, set per-employee in
+      *FILL-TABLE off their own hours)
+       CALCULATE-BONUS.
+           OPEN I-O EMPLOYEE-WORK-FILE.
+
+           MOVE LOW-VALUES TO EMP-ID
+           START EMPLOYEE-WORK-FILE KEY IS GREATER THAN EMP-ID
+               INVALID KEY MOVE 'YES' TO EOF-SWITCH
+           END-START
+
+           PERFORM UNTIL EOF-SWITCH = 'YES'
+               READ EMPLOYEE-WORK-FILE NEXT RECORD
+                   AT END MOVE 'YES' TO EOF-SWITCH
+                   NOT AT END
+                       IF EMP-IS-BONUS-ELIGIBLE
+                           MOVE GROSS-PAY-DISPLAY TO GROSS-PAY
+                           ADD 50 TO GROSS-PAY
+                           MOVE GROSS-PAY TO GROSS-PAY-DISPLAY
+                           COMPUTE WITHHOLDING-AMOUNT ROUNDED =
+                               GROSS-PAY * (FEDERAL-WITHHOLDING-RATE +
+                                            FICA-WITHHOLDING-RATE)
+                           COMPUTE NET-PAY =
+                               GROSS-PAY - WITHHOLDING-AMOUNT
+                           MOVE NET-PAY TO EMP-NET-PAY
+                           MOVE NET-PAY TO NET-PAY-DISPLAY
+                           REWRITE EMPLOYEE-WORK-RECORD
+                           PERFORM ADD-BONUS-TO-YTD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-WORK-FILE.
+           MOVE SPACES TO EOF-SWITCH.
+      *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+      *records the flat bonus just paid to this employee against
+      *their YTD master record
+       ADD-BONUS-TO-YTD.
+           MOVE FIRST-NAME-OUT TO YTD-FIRST-NAME.
+           MOVE LAST-NAME-OUT TO YTD-LAST-NAME.
+
+           READ YTD-MASTER-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   ADD 50 TO YTD-BONUS-PAID
+                   REWRITE YTD-RECORD
+           END-READ.
+      *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+      *builds the direct-deposit batch off the final (post-bonus)
+      *net pay on the employee work file, one detail record per
+      *employee plus a trailer with the record count and total
+      *dollars, so the bank feed and the printed register always
+      *agree with each other
+       WRITE-DIRECT-DEPOSIT-FILE.
+           OPEN INPUT EMPLOYEE-WORK-FILE.
+
+           MOVE DD-HEADING TO DD-OUT.
+           WRITE DD-OUT.
+
+           MOVE LOW-VALUES TO EMP-ID
+           START EMPLOYEE-WORK-FILE KEY IS GREATER THAN EMP-ID
+               INVALID KEY MOVE 'YES' TO EOF-SWITCH
+           END-START
+
+           PERFORM UNTIL EOF-SWITCH = 'YES'
+               READ EMPLOYEE-WORK-FILE NEXT RECORD
+                   AT END MOVE 'YES' TO EOF-SWITCH
+                   NOT AT END
+                       MOVE FIRST-NAME-OUT TO DD-EMPLOYEE-FIRST-NAME
+                       MOVE LAST-NAME-OUT TO DD-EMPLOYEE-LAST-NAME
+                       MOVE EMP-ACCOUNT-NUMBER TO DD-ACCOUNT-NUMBER
+                       MOVE EMP-NET-PAY TO DD-DEPOSIT-AMOUNT
+                       MOVE DD-DETAIL-LINE TO DD-OUT
+                       WRITE DD-OUT
+                       ADD 1 TO DD-COUNT
+                       ADD EMP-NET-PAY TO DD-TOTAL-AMOUNT
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-WORK-FILE.
+           MOVE SPACES TO EOF-SWITCH.
+
+           MOVE DD-COUNT TO TRAIL-DD-COUNT.
+           MOVE DD-TOTAL-AMOUNT TO TRAIL-DD-TOTAL.
+           MOVE DD-TRAILER TO DD-OUT.
+           WRITE DD-OUT.
       *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
        DISPLAY-PAYROLL.
+           OPEN INPUT EMPLOYEE-WORK-FILE.
+
            MOVE OUT-HEADING TO OUT-RECORD.
            WRITE OUT-RECORD.
 
-           MOVE 1 TO LOOP-COUNTER.
+           MOVE LOW-VALUES TO EMP-ID
+           START EMPLOYEE-WORK-FILE KEY IS GREATER THAN EMP-ID
+               INVALID KEY MOVE 'YES' TO EOF-SWITCH
+           END-START
 
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL
-           LOOP-COUNTER > EMP-COUNT
-               MOVE EMPLOYEE-OUT(LOOP-COUNTER) TO OUT-RECORD
-               WRITE OUT-RECORD
+           PERFORM UNTIL EOF-SWITCH = 'YES'
+               READ EMPLOYEE-WORK-FILE NEXT RECORD
+                   AT END MOVE 'YES' TO EOF-SWITCH
+                   NOT AT END
+                       MOVE FIRST-NAME-OUT TO PRINT-FIRST-NAME
+                       MOVE LAST-NAME-OUT TO PRINT-LAST-NAME
+                       MOVE GROSS-PAY-DISPLAY TO PRINT-GROSS-PAY
+                       MOVE NET-PAY-DISPLAY TO PRINT-NET-PAY
+                       MOVE PRINT-LINE TO OUT-RECORD
+                       WRITE OUT-RECORD
+                       ADD 1 TO JOB-PAYROLL-COUNT
+               END-READ
            END-PERFORM.
+      *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+      *appends one line to the audit log shared by all four batch
+      *programs, summarizing this run
+       WRITE-JOB-AUDIT-LOG-ENTRY.
+           MOVE 'PROG3-PAYROLL' TO AUDIT-PROGRAM-NAME.
+           ACCEPT AUDIT-RUN-DATE FROM DATE.
+           MOVE JOB-START-TIME TO AUDIT-START-TIME.
+           ACCEPT AUDIT-END-TIME FROM TIME.
+           MOVE EMP-COUNT TO AUDIT-INPUT-COUNT.
+
+           MOVE 'PAYROLL'        TO AUDIT-OUTPUT-LABEL(1).
+           MOVE JOB-PAYROLL-COUNT TO AUDIT-OUTPUT-COUNT(1).
+           MOVE 'OVERTIME'       TO AUDIT-OUTPUT-LABEL(2).
+           MOVE JOB-OVERTIME-COUNT TO AUDIT-OUTPUT-COUNT(2).
+           MOVE 'DIRECT-DEPOSIT' TO AUDIT-OUTPUT-LABEL(3).
+           MOVE DD-COUNT          TO AUDIT-OUTPUT-COUNT(3).
+           MOVE SPACES           TO AUDIT-OUTPUT-LABEL(4)
+                                     AUDIT-OUTPUT-LABEL(5)
+                                     AUDIT-OUTPUT-LABEL(6).
+           MOVE ZERO             TO AUDIT-OUTPUT-COUNT(4)
+                                     AUDIT-OUTPUT-COUNT(5)
+                                     AUDIT-OUTPUT-COUNT(6).
+
+           OPEN EXTEND JOB-AUDIT-LOG-FILE.
+           WRITE JOB-AUDIT-LOG-RECORD.
+           CLOSE JOB-AUDIT-LOG-FILE.
